@@ -0,0 +1,21 @@
+      * ---------------------------------------------------------------
+      * DMPXREF - reference table of the byte patterns every COMP-3
+      * and COMP-5 G-n/G-Sn field is expected to dump to on the
+      * mainframe (MVS) target platform.  Loaded once at start-up by
+      * 9000-LOAD-XREF-TABLE and searched by 5000-RECONCILE so a
+      * migration run can flag, field by field, any byte pattern that
+      * does not agree with what the target platform expects -- most
+      * importantly the COMP-5 byte order, which is native (little-
+      * endian) on this GnuCOBOL/Linux build host but big-endian on
+      * MVS, exactly the class of bug this table exists to catch.
+      * Scoped to G-1 .. G-S18, the digit range COMP-3 and COMP-5 can
+      * both represent; PIC 9(19) and up are out of scope here, since
+      * COMP-5 cannot represent more than 18 digits and those wider
+      * groups always carry a fixed USAGE COMP-3 regardless of which
+      * USAGE the rest of the matrix was built with.
+      * ---------------------------------------------------------------
+       01 XREF-TABLE.
+         02 XREF-ENTRY OCCURS 72 TIMES INDEXED BY XREF-IDX.
+           03 XREF-NAME    PIC X(10).
+           03 XREF-USAGE   PIC X(8).
+           03 XREF-MVS-HEX PIC X(40).
