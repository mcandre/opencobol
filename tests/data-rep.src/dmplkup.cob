@@ -0,0 +1,1133 @@
+      * ---------------------------------------------------------------
+      * dmplkup answers a one-off "what does S9(n) USAGE actually
+      * look like on disk" question without recompiling numeric-dump
+      * (PROGRAM-ID prog) for the combination involved.  It reads the
+      * digit count, sign flag and USAGE code to look up from the
+      * DMPLKUP control file, finds the matching pre-compiled group
+      * in DMPUSG (the same copybook the runtime USAGE-selection path
+      * in prog uses), and dumps just that one field's bytes to the
+      * console.  With no DMPLKUP file present it defaults to
+      * unsigned DISPLAY, digit count 1, so the program always has a
+      * well-defined answer to give.
+      * ---------------------------------------------------------------
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      dmplkup.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT LKP-FILE ASSIGN "DMPLKUP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LKP-STATUS.
+       DATA             DIVISION.
+       FILE             SECTION.
+      *
+      * LKP-RECORD is the one-line request: how many digits, signed
+      * or unsigned, and which USAGE to look that field up under.
+      *
+       FD  LKP-FILE.
+       01 LKP-RECORD.
+           02 LKP-DIGITS        PIC 9(2).
+           02 LKP-SIGN          PIC X(1).
+           02 LKP-USAGE         PIC X(14).
+       WORKING-STORAGE  SECTION.
+       77 WS-LKP-STATUS      PIC X(2)  VALUE SPACE.
+       77 WS-LKP-DIGITS      PIC 9(2)  VALUE ZERO.
+       77 WS-LKP-SIGN        PIC X(1)  VALUE "U".
+       77 WS-LKP-USAGE       PIC X(14) VALUE "DISPLAY".
+       77 WS-LKP-FOUND       PIC X(1)  VALUE "N".
+           88 LKP-WAS-FOUND           VALUE "Y".
+       77 WS-LKP-NAME        PIC X(10) VALUE SPACE.
+       77 WS-LKP-LEN         PIC 9(4)  COMP VALUE ZERO.
+       77 WS-LKP-NUM-LEN     PIC 9(4)  COMP VALUE ZERO.
+       77 WS-LKP-PTR         USAGE POINTER.
+       77 WS-BYTE-IDX        PIC 9(4)  COMP VALUE ZERO.
+       77 WS-HEX-POS         PIC 9(4)  COMP VALUE ZERO.
+       77 WS-BYTE-ORD        PIC 9(4)  COMP VALUE ZERO.
+       77 WS-HI-NIBBLE       PIC 9(2)  COMP VALUE ZERO.
+       77 WS-LO-NIBBLE       PIC 9(2)  COMP VALUE ZERO.
+       77 WS-HEX-SUB1        PIC 9(2)  COMP VALUE ZERO.
+       77 WS-HEX-SUB2        PIC 9(2)  COMP VALUE ZERO.
+       77 WS-LKP-HEX         PIC X(80) VALUE SPACE.
+       01 WS-ONE-BYTE        PIC X(1)  BASED.
+      *
+      * HEX-DIGIT-TABLE is the same table-load-by-REDEFINES idiom
+      * numeric-dump.cob uses for the same purpose.
+      *
+       01 HEX-DIGIT-TABLE    PIC X(16) VALUE "0123456789ABCDEF".
+       01 HEX-DIGIT-ENTRIES  REDEFINES HEX-DIGIT-TABLE.
+           02 HEX-DIGIT      PIC X(1) OCCURS 16 TIMES.
+       COPY DMPUSG.
+       PROCEDURE       DIVISION.
+      *
+      * 0000-MAINLINE reads the request, locates the matching
+      * pre-compiled group, and dumps it.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-READ-REQUEST THRU 1000-EXIT.
+           PERFORM 2000-LOOKUP-FIELD THRU 2000-EXIT.
+           IF LKP-WAS-FOUND
+               PERFORM 3000-DUMP-FIELD THRU 3000-EXIT
+           ELSE
+               DISPLAY "DMPLKUP: no pre-compiled field for "
+                   WS-LKP-SIGN " digits=" WS-LKP-DIGITS
+                   " usage=" WS-LKP-USAGE
+           END-IF.
+           STOP RUN.
+      *
+      * 1000-READ-REQUEST reads the digit count, sign flag and USAGE
+      * code from DMPLKUP.  With no control file present, or with an
+      * unreadable one, it falls back to unsigned DISPLAY digit 1
+      * rather than failing the run.
+      *
+       1000-READ-REQUEST.
+           OPEN INPUT LKP-FILE.
+           IF WS-LKP-STATUS = "00"
+               READ LKP-FILE
+               IF WS-LKP-STATUS = "00"
+                   MOVE LKP-DIGITS TO WS-LKP-DIGITS
+                   MOVE LKP-SIGN   TO WS-LKP-SIGN
+                   MOVE LKP-USAGE  TO WS-LKP-USAGE
+               END-IF
+               CLOSE LKP-FILE
+           END-IF.
+           IF WS-LKP-DIGITS = ZERO
+               MOVE 1 TO WS-LKP-DIGITS
+           END-IF.
+           IF WS-LKP-SIGN NOT = "S"
+               MOVE "U" TO WS-LKP-SIGN
+           END-IF.
+           IF WS-LKP-USAGE = SPACE
+               MOVE "DISPLAY" TO WS-LKP-USAGE
+           END-IF.
+           IF WS-LKP-USAGE = "PACKED-DECIMAL"
+               MOVE "COMP-3" TO WS-LKP-USAGE
+           END-IF.
+           IF WS-LKP-USAGE = "COMP-4"
+               MOVE "COMP" TO WS-LKP-USAGE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      * 2000-LOOKUP-FIELD matches the requested sign/digits/USAGE
+      * combination to one of the pre-compiled DMPUSG groups and
+      * points WS-LKP-PTR at it.  WS-LKP-LEN comes back as the whole
+      * group's length, FILLER included, so 3000-DUMP-FIELD only
+      * dumps the numeric field itself, not the padding.
+      *
+       2000-LOOKUP-FIELD.
+           MOVE "N" TO WS-LKP-FOUND.
+           EVALUATE TRUE
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 1
+                   SET WS-LKP-PTR TO ADDRESS OF G-1-DY
+                   MOVE LENGTH OF G-1-DY TO WS-LKP-LEN
+                   MOVE "G-1-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 2
+                   SET WS-LKP-PTR TO ADDRESS OF G-2-DY
+                   MOVE LENGTH OF G-2-DY TO WS-LKP-LEN
+                   MOVE "G-2-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 3
+                   SET WS-LKP-PTR TO ADDRESS OF G-3-DY
+                   MOVE LENGTH OF G-3-DY TO WS-LKP-LEN
+                   MOVE "G-3-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 4
+                   SET WS-LKP-PTR TO ADDRESS OF G-4-DY
+                   MOVE LENGTH OF G-4-DY TO WS-LKP-LEN
+                   MOVE "G-4-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 5
+                   SET WS-LKP-PTR TO ADDRESS OF G-5-DY
+                   MOVE LENGTH OF G-5-DY TO WS-LKP-LEN
+                   MOVE "G-5-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 6
+                   SET WS-LKP-PTR TO ADDRESS OF G-6-DY
+                   MOVE LENGTH OF G-6-DY TO WS-LKP-LEN
+                   MOVE "G-6-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 7
+                   SET WS-LKP-PTR TO ADDRESS OF G-7-DY
+                   MOVE LENGTH OF G-7-DY TO WS-LKP-LEN
+                   MOVE "G-7-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 8
+                   SET WS-LKP-PTR TO ADDRESS OF G-8-DY
+                   MOVE LENGTH OF G-8-DY TO WS-LKP-LEN
+                   MOVE "G-8-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 9
+                   SET WS-LKP-PTR TO ADDRESS OF G-9-DY
+                   MOVE LENGTH OF G-9-DY TO WS-LKP-LEN
+                   MOVE "G-9-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 10
+                   SET WS-LKP-PTR TO ADDRESS OF G-10-DY
+                   MOVE LENGTH OF G-10-DY TO WS-LKP-LEN
+                   MOVE "G-10-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 11
+                   SET WS-LKP-PTR TO ADDRESS OF G-11-DY
+                   MOVE LENGTH OF G-11-DY TO WS-LKP-LEN
+                   MOVE "G-11-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 12
+                   SET WS-LKP-PTR TO ADDRESS OF G-12-DY
+                   MOVE LENGTH OF G-12-DY TO WS-LKP-LEN
+                   MOVE "G-12-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 13
+                   SET WS-LKP-PTR TO ADDRESS OF G-13-DY
+                   MOVE LENGTH OF G-13-DY TO WS-LKP-LEN
+                   MOVE "G-13-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 14
+                   SET WS-LKP-PTR TO ADDRESS OF G-14-DY
+                   MOVE LENGTH OF G-14-DY TO WS-LKP-LEN
+                   MOVE "G-14-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 15
+                   SET WS-LKP-PTR TO ADDRESS OF G-15-DY
+                   MOVE LENGTH OF G-15-DY TO WS-LKP-LEN
+                   MOVE "G-15-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 16
+                   SET WS-LKP-PTR TO ADDRESS OF G-16-DY
+                   MOVE LENGTH OF G-16-DY TO WS-LKP-LEN
+                   MOVE "G-16-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 17
+                   SET WS-LKP-PTR TO ADDRESS OF G-17-DY
+                   MOVE LENGTH OF G-17-DY TO WS-LKP-LEN
+                   MOVE "G-17-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 18
+                   SET WS-LKP-PTR TO ADDRESS OF G-18-DY
+                   MOVE LENGTH OF G-18-DY TO WS-LKP-LEN
+                   MOVE "G-18-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 1
+                   SET WS-LKP-PTR TO ADDRESS OF G-1-CO
+                   MOVE LENGTH OF G-1-CO TO WS-LKP-LEN
+                   MOVE "G-1-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 2
+                   SET WS-LKP-PTR TO ADDRESS OF G-2-CO
+                   MOVE LENGTH OF G-2-CO TO WS-LKP-LEN
+                   MOVE "G-2-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 3
+                   SET WS-LKP-PTR TO ADDRESS OF G-3-CO
+                   MOVE LENGTH OF G-3-CO TO WS-LKP-LEN
+                   MOVE "G-3-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 4
+                   SET WS-LKP-PTR TO ADDRESS OF G-4-CO
+                   MOVE LENGTH OF G-4-CO TO WS-LKP-LEN
+                   MOVE "G-4-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 5
+                   SET WS-LKP-PTR TO ADDRESS OF G-5-CO
+                   MOVE LENGTH OF G-5-CO TO WS-LKP-LEN
+                   MOVE "G-5-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 6
+                   SET WS-LKP-PTR TO ADDRESS OF G-6-CO
+                   MOVE LENGTH OF G-6-CO TO WS-LKP-LEN
+                   MOVE "G-6-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 7
+                   SET WS-LKP-PTR TO ADDRESS OF G-7-CO
+                   MOVE LENGTH OF G-7-CO TO WS-LKP-LEN
+                   MOVE "G-7-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 8
+                   SET WS-LKP-PTR TO ADDRESS OF G-8-CO
+                   MOVE LENGTH OF G-8-CO TO WS-LKP-LEN
+                   MOVE "G-8-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 9
+                   SET WS-LKP-PTR TO ADDRESS OF G-9-CO
+                   MOVE LENGTH OF G-9-CO TO WS-LKP-LEN
+                   MOVE "G-9-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 10
+                   SET WS-LKP-PTR TO ADDRESS OF G-10-CO
+                   MOVE LENGTH OF G-10-CO TO WS-LKP-LEN
+                   MOVE "G-10-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 11
+                   SET WS-LKP-PTR TO ADDRESS OF G-11-CO
+                   MOVE LENGTH OF G-11-CO TO WS-LKP-LEN
+                   MOVE "G-11-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 12
+                   SET WS-LKP-PTR TO ADDRESS OF G-12-CO
+                   MOVE LENGTH OF G-12-CO TO WS-LKP-LEN
+                   MOVE "G-12-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 13
+                   SET WS-LKP-PTR TO ADDRESS OF G-13-CO
+                   MOVE LENGTH OF G-13-CO TO WS-LKP-LEN
+                   MOVE "G-13-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 14
+                   SET WS-LKP-PTR TO ADDRESS OF G-14-CO
+                   MOVE LENGTH OF G-14-CO TO WS-LKP-LEN
+                   MOVE "G-14-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 15
+                   SET WS-LKP-PTR TO ADDRESS OF G-15-CO
+                   MOVE LENGTH OF G-15-CO TO WS-LKP-LEN
+                   MOVE "G-15-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 16
+                   SET WS-LKP-PTR TO ADDRESS OF G-16-CO
+                   MOVE LENGTH OF G-16-CO TO WS-LKP-LEN
+                   MOVE "G-16-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 17
+                   SET WS-LKP-PTR TO ADDRESS OF G-17-CO
+                   MOVE LENGTH OF G-17-CO TO WS-LKP-LEN
+                   MOVE "G-17-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 18
+                   SET WS-LKP-PTR TO ADDRESS OF G-18-CO
+                   MOVE LENGTH OF G-18-CO TO WS-LKP-LEN
+                   MOVE "G-18-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 1
+                   SET WS-LKP-PTR TO ADDRESS OF G-1-C3
+                   MOVE LENGTH OF G-1-C3 TO WS-LKP-LEN
+                   MOVE "G-1-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 2
+                   SET WS-LKP-PTR TO ADDRESS OF G-2-C3
+                   MOVE LENGTH OF G-2-C3 TO WS-LKP-LEN
+                   MOVE "G-2-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 3
+                   SET WS-LKP-PTR TO ADDRESS OF G-3-C3
+                   MOVE LENGTH OF G-3-C3 TO WS-LKP-LEN
+                   MOVE "G-3-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 4
+                   SET WS-LKP-PTR TO ADDRESS OF G-4-C3
+                   MOVE LENGTH OF G-4-C3 TO WS-LKP-LEN
+                   MOVE "G-4-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 5
+                   SET WS-LKP-PTR TO ADDRESS OF G-5-C3
+                   MOVE LENGTH OF G-5-C3 TO WS-LKP-LEN
+                   MOVE "G-5-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 6
+                   SET WS-LKP-PTR TO ADDRESS OF G-6-C3
+                   MOVE LENGTH OF G-6-C3 TO WS-LKP-LEN
+                   MOVE "G-6-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 7
+                   SET WS-LKP-PTR TO ADDRESS OF G-7-C3
+                   MOVE LENGTH OF G-7-C3 TO WS-LKP-LEN
+                   MOVE "G-7-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 8
+                   SET WS-LKP-PTR TO ADDRESS OF G-8-C3
+                   MOVE LENGTH OF G-8-C3 TO WS-LKP-LEN
+                   MOVE "G-8-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 9
+                   SET WS-LKP-PTR TO ADDRESS OF G-9-C3
+                   MOVE LENGTH OF G-9-C3 TO WS-LKP-LEN
+                   MOVE "G-9-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 10
+                   SET WS-LKP-PTR TO ADDRESS OF G-10-C3
+                   MOVE LENGTH OF G-10-C3 TO WS-LKP-LEN
+                   MOVE "G-10-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 11
+                   SET WS-LKP-PTR TO ADDRESS OF G-11-C3
+                   MOVE LENGTH OF G-11-C3 TO WS-LKP-LEN
+                   MOVE "G-11-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 12
+                   SET WS-LKP-PTR TO ADDRESS OF G-12-C3
+                   MOVE LENGTH OF G-12-C3 TO WS-LKP-LEN
+                   MOVE "G-12-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 13
+                   SET WS-LKP-PTR TO ADDRESS OF G-13-C3
+                   MOVE LENGTH OF G-13-C3 TO WS-LKP-LEN
+                   MOVE "G-13-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 14
+                   SET WS-LKP-PTR TO ADDRESS OF G-14-C3
+                   MOVE LENGTH OF G-14-C3 TO WS-LKP-LEN
+                   MOVE "G-14-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 15
+                   SET WS-LKP-PTR TO ADDRESS OF G-15-C3
+                   MOVE LENGTH OF G-15-C3 TO WS-LKP-LEN
+                   MOVE "G-15-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 16
+                   SET WS-LKP-PTR TO ADDRESS OF G-16-C3
+                   MOVE LENGTH OF G-16-C3 TO WS-LKP-LEN
+                   MOVE "G-16-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 17
+                   SET WS-LKP-PTR TO ADDRESS OF G-17-C3
+                   MOVE LENGTH OF G-17-C3 TO WS-LKP-LEN
+                   MOVE "G-17-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 18
+                   SET WS-LKP-PTR TO ADDRESS OF G-18-C3
+                   MOVE LENGTH OF G-18-C3 TO WS-LKP-LEN
+                   MOVE "G-18-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 1
+                   SET WS-LKP-PTR TO ADDRESS OF G-1-C5
+                   MOVE LENGTH OF G-1-C5 TO WS-LKP-LEN
+                   MOVE "G-1-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 2
+                   SET WS-LKP-PTR TO ADDRESS OF G-2-C5
+                   MOVE LENGTH OF G-2-C5 TO WS-LKP-LEN
+                   MOVE "G-2-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 3
+                   SET WS-LKP-PTR TO ADDRESS OF G-3-C5
+                   MOVE LENGTH OF G-3-C5 TO WS-LKP-LEN
+                   MOVE "G-3-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 4
+                   SET WS-LKP-PTR TO ADDRESS OF G-4-C5
+                   MOVE LENGTH OF G-4-C5 TO WS-LKP-LEN
+                   MOVE "G-4-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 5
+                   SET WS-LKP-PTR TO ADDRESS OF G-5-C5
+                   MOVE LENGTH OF G-5-C5 TO WS-LKP-LEN
+                   MOVE "G-5-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 6
+                   SET WS-LKP-PTR TO ADDRESS OF G-6-C5
+                   MOVE LENGTH OF G-6-C5 TO WS-LKP-LEN
+                   MOVE "G-6-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 7
+                   SET WS-LKP-PTR TO ADDRESS OF G-7-C5
+                   MOVE LENGTH OF G-7-C5 TO WS-LKP-LEN
+                   MOVE "G-7-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 8
+                   SET WS-LKP-PTR TO ADDRESS OF G-8-C5
+                   MOVE LENGTH OF G-8-C5 TO WS-LKP-LEN
+                   MOVE "G-8-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 9
+                   SET WS-LKP-PTR TO ADDRESS OF G-9-C5
+                   MOVE LENGTH OF G-9-C5 TO WS-LKP-LEN
+                   MOVE "G-9-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 10
+                   SET WS-LKP-PTR TO ADDRESS OF G-10-C5
+                   MOVE LENGTH OF G-10-C5 TO WS-LKP-LEN
+                   MOVE "G-10-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 11
+                   SET WS-LKP-PTR TO ADDRESS OF G-11-C5
+                   MOVE LENGTH OF G-11-C5 TO WS-LKP-LEN
+                   MOVE "G-11-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 12
+                   SET WS-LKP-PTR TO ADDRESS OF G-12-C5
+                   MOVE LENGTH OF G-12-C5 TO WS-LKP-LEN
+                   MOVE "G-12-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 13
+                   SET WS-LKP-PTR TO ADDRESS OF G-13-C5
+                   MOVE LENGTH OF G-13-C5 TO WS-LKP-LEN
+                   MOVE "G-13-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 14
+                   SET WS-LKP-PTR TO ADDRESS OF G-14-C5
+                   MOVE LENGTH OF G-14-C5 TO WS-LKP-LEN
+                   MOVE "G-14-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 15
+                   SET WS-LKP-PTR TO ADDRESS OF G-15-C5
+                   MOVE LENGTH OF G-15-C5 TO WS-LKP-LEN
+                   MOVE "G-15-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 16
+                   SET WS-LKP-PTR TO ADDRESS OF G-16-C5
+                   MOVE LENGTH OF G-16-C5 TO WS-LKP-LEN
+                   MOVE "G-16-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 17
+                   SET WS-LKP-PTR TO ADDRESS OF G-17-C5
+                   MOVE LENGTH OF G-17-C5 TO WS-LKP-LEN
+                   MOVE "G-17-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 18
+                   SET WS-LKP-PTR TO ADDRESS OF G-18-C5
+                   MOVE LENGTH OF G-18-C5 TO WS-LKP-LEN
+                   MOVE "G-18-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 1
+                   SET WS-LKP-PTR TO ADDRESS OF G-1-C6
+                   MOVE LENGTH OF G-1-C6 TO WS-LKP-LEN
+                   MOVE "G-1-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 2
+                   SET WS-LKP-PTR TO ADDRESS OF G-2-C6
+                   MOVE LENGTH OF G-2-C6 TO WS-LKP-LEN
+                   MOVE "G-2-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 3
+                   SET WS-LKP-PTR TO ADDRESS OF G-3-C6
+                   MOVE LENGTH OF G-3-C6 TO WS-LKP-LEN
+                   MOVE "G-3-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 4
+                   SET WS-LKP-PTR TO ADDRESS OF G-4-C6
+                   MOVE LENGTH OF G-4-C6 TO WS-LKP-LEN
+                   MOVE "G-4-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 5
+                   SET WS-LKP-PTR TO ADDRESS OF G-5-C6
+                   MOVE LENGTH OF G-5-C6 TO WS-LKP-LEN
+                   MOVE "G-5-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 6
+                   SET WS-LKP-PTR TO ADDRESS OF G-6-C6
+                   MOVE LENGTH OF G-6-C6 TO WS-LKP-LEN
+                   MOVE "G-6-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 7
+                   SET WS-LKP-PTR TO ADDRESS OF G-7-C6
+                   MOVE LENGTH OF G-7-C6 TO WS-LKP-LEN
+                   MOVE "G-7-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 8
+                   SET WS-LKP-PTR TO ADDRESS OF G-8-C6
+                   MOVE LENGTH OF G-8-C6 TO WS-LKP-LEN
+                   MOVE "G-8-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 9
+                   SET WS-LKP-PTR TO ADDRESS OF G-9-C6
+                   MOVE LENGTH OF G-9-C6 TO WS-LKP-LEN
+                   MOVE "G-9-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 10
+                   SET WS-LKP-PTR TO ADDRESS OF G-10-C6
+                   MOVE LENGTH OF G-10-C6 TO WS-LKP-LEN
+                   MOVE "G-10-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 11
+                   SET WS-LKP-PTR TO ADDRESS OF G-11-C6
+                   MOVE LENGTH OF G-11-C6 TO WS-LKP-LEN
+                   MOVE "G-11-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 12
+                   SET WS-LKP-PTR TO ADDRESS OF G-12-C6
+                   MOVE LENGTH OF G-12-C6 TO WS-LKP-LEN
+                   MOVE "G-12-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 13
+                   SET WS-LKP-PTR TO ADDRESS OF G-13-C6
+                   MOVE LENGTH OF G-13-C6 TO WS-LKP-LEN
+                   MOVE "G-13-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 14
+                   SET WS-LKP-PTR TO ADDRESS OF G-14-C6
+                   MOVE LENGTH OF G-14-C6 TO WS-LKP-LEN
+                   MOVE "G-14-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 15
+                   SET WS-LKP-PTR TO ADDRESS OF G-15-C6
+                   MOVE LENGTH OF G-15-C6 TO WS-LKP-LEN
+                   MOVE "G-15-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 16
+                   SET WS-LKP-PTR TO ADDRESS OF G-16-C6
+                   MOVE LENGTH OF G-16-C6 TO WS-LKP-LEN
+                   MOVE "G-16-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 17
+                   SET WS-LKP-PTR TO ADDRESS OF G-17-C6
+                   MOVE LENGTH OF G-17-C6 TO WS-LKP-LEN
+                   MOVE "G-17-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "U" AND WS-LKP-USAGE = "COMP-6"
+                   AND WS-LKP-DIGITS = 18
+                   SET WS-LKP-PTR TO ADDRESS OF G-18-C6
+                   MOVE LENGTH OF G-18-C6 TO WS-LKP-LEN
+                   MOVE "G-18-C6" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 1
+                   SET WS-LKP-PTR TO ADDRESS OF G-S1-DY
+                   MOVE LENGTH OF G-S1-DY TO WS-LKP-LEN
+                   MOVE "G-S1-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 2
+                   SET WS-LKP-PTR TO ADDRESS OF G-S2-DY
+                   MOVE LENGTH OF G-S2-DY TO WS-LKP-LEN
+                   MOVE "G-S2-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 3
+                   SET WS-LKP-PTR TO ADDRESS OF G-S3-DY
+                   MOVE LENGTH OF G-S3-DY TO WS-LKP-LEN
+                   MOVE "G-S3-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 4
+                   SET WS-LKP-PTR TO ADDRESS OF G-S4-DY
+                   MOVE LENGTH OF G-S4-DY TO WS-LKP-LEN
+                   MOVE "G-S4-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 5
+                   SET WS-LKP-PTR TO ADDRESS OF G-S5-DY
+                   MOVE LENGTH OF G-S5-DY TO WS-LKP-LEN
+                   MOVE "G-S5-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 6
+                   SET WS-LKP-PTR TO ADDRESS OF G-S6-DY
+                   MOVE LENGTH OF G-S6-DY TO WS-LKP-LEN
+                   MOVE "G-S6-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 7
+                   SET WS-LKP-PTR TO ADDRESS OF G-S7-DY
+                   MOVE LENGTH OF G-S7-DY TO WS-LKP-LEN
+                   MOVE "G-S7-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 8
+                   SET WS-LKP-PTR TO ADDRESS OF G-S8-DY
+                   MOVE LENGTH OF G-S8-DY TO WS-LKP-LEN
+                   MOVE "G-S8-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 9
+                   SET WS-LKP-PTR TO ADDRESS OF G-S9-DY
+                   MOVE LENGTH OF G-S9-DY TO WS-LKP-LEN
+                   MOVE "G-S9-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 10
+                   SET WS-LKP-PTR TO ADDRESS OF G-S10-DY
+                   MOVE LENGTH OF G-S10-DY TO WS-LKP-LEN
+                   MOVE "G-S10-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 11
+                   SET WS-LKP-PTR TO ADDRESS OF G-S11-DY
+                   MOVE LENGTH OF G-S11-DY TO WS-LKP-LEN
+                   MOVE "G-S11-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 12
+                   SET WS-LKP-PTR TO ADDRESS OF G-S12-DY
+                   MOVE LENGTH OF G-S12-DY TO WS-LKP-LEN
+                   MOVE "G-S12-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 13
+                   SET WS-LKP-PTR TO ADDRESS OF G-S13-DY
+                   MOVE LENGTH OF G-S13-DY TO WS-LKP-LEN
+                   MOVE "G-S13-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 14
+                   SET WS-LKP-PTR TO ADDRESS OF G-S14-DY
+                   MOVE LENGTH OF G-S14-DY TO WS-LKP-LEN
+                   MOVE "G-S14-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 15
+                   SET WS-LKP-PTR TO ADDRESS OF G-S15-DY
+                   MOVE LENGTH OF G-S15-DY TO WS-LKP-LEN
+                   MOVE "G-S15-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 16
+                   SET WS-LKP-PTR TO ADDRESS OF G-S16-DY
+                   MOVE LENGTH OF G-S16-DY TO WS-LKP-LEN
+                   MOVE "G-S16-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 17
+                   SET WS-LKP-PTR TO ADDRESS OF G-S17-DY
+                   MOVE LENGTH OF G-S17-DY TO WS-LKP-LEN
+                   MOVE "G-S17-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "DISPLAY"
+                   AND WS-LKP-DIGITS = 18
+                   SET WS-LKP-PTR TO ADDRESS OF G-S18-DY
+                   MOVE LENGTH OF G-S18-DY TO WS-LKP-LEN
+                   MOVE "G-S18-DY" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 1
+                   SET WS-LKP-PTR TO ADDRESS OF G-S1-CO
+                   MOVE LENGTH OF G-S1-CO TO WS-LKP-LEN
+                   MOVE "G-S1-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 2
+                   SET WS-LKP-PTR TO ADDRESS OF G-S2-CO
+                   MOVE LENGTH OF G-S2-CO TO WS-LKP-LEN
+                   MOVE "G-S2-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 3
+                   SET WS-LKP-PTR TO ADDRESS OF G-S3-CO
+                   MOVE LENGTH OF G-S3-CO TO WS-LKP-LEN
+                   MOVE "G-S3-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 4
+                   SET WS-LKP-PTR TO ADDRESS OF G-S4-CO
+                   MOVE LENGTH OF G-S4-CO TO WS-LKP-LEN
+                   MOVE "G-S4-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 5
+                   SET WS-LKP-PTR TO ADDRESS OF G-S5-CO
+                   MOVE LENGTH OF G-S5-CO TO WS-LKP-LEN
+                   MOVE "G-S5-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 6
+                   SET WS-LKP-PTR TO ADDRESS OF G-S6-CO
+                   MOVE LENGTH OF G-S6-CO TO WS-LKP-LEN
+                   MOVE "G-S6-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 7
+                   SET WS-LKP-PTR TO ADDRESS OF G-S7-CO
+                   MOVE LENGTH OF G-S7-CO TO WS-LKP-LEN
+                   MOVE "G-S7-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 8
+                   SET WS-LKP-PTR TO ADDRESS OF G-S8-CO
+                   MOVE LENGTH OF G-S8-CO TO WS-LKP-LEN
+                   MOVE "G-S8-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 9
+                   SET WS-LKP-PTR TO ADDRESS OF G-S9-CO
+                   MOVE LENGTH OF G-S9-CO TO WS-LKP-LEN
+                   MOVE "G-S9-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 10
+                   SET WS-LKP-PTR TO ADDRESS OF G-S10-CO
+                   MOVE LENGTH OF G-S10-CO TO WS-LKP-LEN
+                   MOVE "G-S10-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 11
+                   SET WS-LKP-PTR TO ADDRESS OF G-S11-CO
+                   MOVE LENGTH OF G-S11-CO TO WS-LKP-LEN
+                   MOVE "G-S11-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 12
+                   SET WS-LKP-PTR TO ADDRESS OF G-S12-CO
+                   MOVE LENGTH OF G-S12-CO TO WS-LKP-LEN
+                   MOVE "G-S12-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 13
+                   SET WS-LKP-PTR TO ADDRESS OF G-S13-CO
+                   MOVE LENGTH OF G-S13-CO TO WS-LKP-LEN
+                   MOVE "G-S13-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 14
+                   SET WS-LKP-PTR TO ADDRESS OF G-S14-CO
+                   MOVE LENGTH OF G-S14-CO TO WS-LKP-LEN
+                   MOVE "G-S14-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 15
+                   SET WS-LKP-PTR TO ADDRESS OF G-S15-CO
+                   MOVE LENGTH OF G-S15-CO TO WS-LKP-LEN
+                   MOVE "G-S15-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 16
+                   SET WS-LKP-PTR TO ADDRESS OF G-S16-CO
+                   MOVE LENGTH OF G-S16-CO TO WS-LKP-LEN
+                   MOVE "G-S16-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 17
+                   SET WS-LKP-PTR TO ADDRESS OF G-S17-CO
+                   MOVE LENGTH OF G-S17-CO TO WS-LKP-LEN
+                   MOVE "G-S17-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP"
+                   AND WS-LKP-DIGITS = 18
+                   SET WS-LKP-PTR TO ADDRESS OF G-S18-CO
+                   MOVE LENGTH OF G-S18-CO TO WS-LKP-LEN
+                   MOVE "G-S18-CO" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 1
+                   SET WS-LKP-PTR TO ADDRESS OF G-S1-C3
+                   MOVE LENGTH OF G-S1-C3 TO WS-LKP-LEN
+                   MOVE "G-S1-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 2
+                   SET WS-LKP-PTR TO ADDRESS OF G-S2-C3
+                   MOVE LENGTH OF G-S2-C3 TO WS-LKP-LEN
+                   MOVE "G-S2-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 3
+                   SET WS-LKP-PTR TO ADDRESS OF G-S3-C3
+                   MOVE LENGTH OF G-S3-C3 TO WS-LKP-LEN
+                   MOVE "G-S3-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 4
+                   SET WS-LKP-PTR TO ADDRESS OF G-S4-C3
+                   MOVE LENGTH OF G-S4-C3 TO WS-LKP-LEN
+                   MOVE "G-S4-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 5
+                   SET WS-LKP-PTR TO ADDRESS OF G-S5-C3
+                   MOVE LENGTH OF G-S5-C3 TO WS-LKP-LEN
+                   MOVE "G-S5-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 6
+                   SET WS-LKP-PTR TO ADDRESS OF G-S6-C3
+                   MOVE LENGTH OF G-S6-C3 TO WS-LKP-LEN
+                   MOVE "G-S6-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 7
+                   SET WS-LKP-PTR TO ADDRESS OF G-S7-C3
+                   MOVE LENGTH OF G-S7-C3 TO WS-LKP-LEN
+                   MOVE "G-S7-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 8
+                   SET WS-LKP-PTR TO ADDRESS OF G-S8-C3
+                   MOVE LENGTH OF G-S8-C3 TO WS-LKP-LEN
+                   MOVE "G-S8-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 9
+                   SET WS-LKP-PTR TO ADDRESS OF G-S9-C3
+                   MOVE LENGTH OF G-S9-C3 TO WS-LKP-LEN
+                   MOVE "G-S9-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 10
+                   SET WS-LKP-PTR TO ADDRESS OF G-S10-C3
+                   MOVE LENGTH OF G-S10-C3 TO WS-LKP-LEN
+                   MOVE "G-S10-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 11
+                   SET WS-LKP-PTR TO ADDRESS OF G-S11-C3
+                   MOVE LENGTH OF G-S11-C3 TO WS-LKP-LEN
+                   MOVE "G-S11-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 12
+                   SET WS-LKP-PTR TO ADDRESS OF G-S12-C3
+                   MOVE LENGTH OF G-S12-C3 TO WS-LKP-LEN
+                   MOVE "G-S12-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 13
+                   SET WS-LKP-PTR TO ADDRESS OF G-S13-C3
+                   MOVE LENGTH OF G-S13-C3 TO WS-LKP-LEN
+                   MOVE "G-S13-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 14
+                   SET WS-LKP-PTR TO ADDRESS OF G-S14-C3
+                   MOVE LENGTH OF G-S14-C3 TO WS-LKP-LEN
+                   MOVE "G-S14-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 15
+                   SET WS-LKP-PTR TO ADDRESS OF G-S15-C3
+                   MOVE LENGTH OF G-S15-C3 TO WS-LKP-LEN
+                   MOVE "G-S15-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 16
+                   SET WS-LKP-PTR TO ADDRESS OF G-S16-C3
+                   MOVE LENGTH OF G-S16-C3 TO WS-LKP-LEN
+                   MOVE "G-S16-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 17
+                   SET WS-LKP-PTR TO ADDRESS OF G-S17-C3
+                   MOVE LENGTH OF G-S17-C3 TO WS-LKP-LEN
+                   MOVE "G-S17-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-3"
+                   AND WS-LKP-DIGITS = 18
+                   SET WS-LKP-PTR TO ADDRESS OF G-S18-C3
+                   MOVE LENGTH OF G-S18-C3 TO WS-LKP-LEN
+                   MOVE "G-S18-C3" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 1
+                   SET WS-LKP-PTR TO ADDRESS OF G-S1-C5
+                   MOVE LENGTH OF G-S1-C5 TO WS-LKP-LEN
+                   MOVE "G-S1-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 2
+                   SET WS-LKP-PTR TO ADDRESS OF G-S2-C5
+                   MOVE LENGTH OF G-S2-C5 TO WS-LKP-LEN
+                   MOVE "G-S2-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 3
+                   SET WS-LKP-PTR TO ADDRESS OF G-S3-C5
+                   MOVE LENGTH OF G-S3-C5 TO WS-LKP-LEN
+                   MOVE "G-S3-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 4
+                   SET WS-LKP-PTR TO ADDRESS OF G-S4-C5
+                   MOVE LENGTH OF G-S4-C5 TO WS-LKP-LEN
+                   MOVE "G-S4-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 5
+                   SET WS-LKP-PTR TO ADDRESS OF G-S5-C5
+                   MOVE LENGTH OF G-S5-C5 TO WS-LKP-LEN
+                   MOVE "G-S5-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 6
+                   SET WS-LKP-PTR TO ADDRESS OF G-S6-C5
+                   MOVE LENGTH OF G-S6-C5 TO WS-LKP-LEN
+                   MOVE "G-S6-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 7
+                   SET WS-LKP-PTR TO ADDRESS OF G-S7-C5
+                   MOVE LENGTH OF G-S7-C5 TO WS-LKP-LEN
+                   MOVE "G-S7-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 8
+                   SET WS-LKP-PTR TO ADDRESS OF G-S8-C5
+                   MOVE LENGTH OF G-S8-C5 TO WS-LKP-LEN
+                   MOVE "G-S8-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 9
+                   SET WS-LKP-PTR TO ADDRESS OF G-S9-C5
+                   MOVE LENGTH OF G-S9-C5 TO WS-LKP-LEN
+                   MOVE "G-S9-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 10
+                   SET WS-LKP-PTR TO ADDRESS OF G-S10-C5
+                   MOVE LENGTH OF G-S10-C5 TO WS-LKP-LEN
+                   MOVE "G-S10-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 11
+                   SET WS-LKP-PTR TO ADDRESS OF G-S11-C5
+                   MOVE LENGTH OF G-S11-C5 TO WS-LKP-LEN
+                   MOVE "G-S11-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 12
+                   SET WS-LKP-PTR TO ADDRESS OF G-S12-C5
+                   MOVE LENGTH OF G-S12-C5 TO WS-LKP-LEN
+                   MOVE "G-S12-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 13
+                   SET WS-LKP-PTR TO ADDRESS OF G-S13-C5
+                   MOVE LENGTH OF G-S13-C5 TO WS-LKP-LEN
+                   MOVE "G-S13-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 14
+                   SET WS-LKP-PTR TO ADDRESS OF G-S14-C5
+                   MOVE LENGTH OF G-S14-C5 TO WS-LKP-LEN
+                   MOVE "G-S14-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 15
+                   SET WS-LKP-PTR TO ADDRESS OF G-S15-C5
+                   MOVE LENGTH OF G-S15-C5 TO WS-LKP-LEN
+                   MOVE "G-S15-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 16
+                   SET WS-LKP-PTR TO ADDRESS OF G-S16-C5
+                   MOVE LENGTH OF G-S16-C5 TO WS-LKP-LEN
+                   MOVE "G-S16-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 17
+                   SET WS-LKP-PTR TO ADDRESS OF G-S17-C5
+                   MOVE LENGTH OF G-S17-C5 TO WS-LKP-LEN
+                   MOVE "G-S17-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN WS-LKP-SIGN = "S" AND WS-LKP-USAGE = "COMP-5"
+                   AND WS-LKP-DIGITS = 18
+                   SET WS-LKP-PTR TO ADDRESS OF G-S18-C5
+                   MOVE LENGTH OF G-S18-C5 TO WS-LKP-LEN
+                   MOVE "G-S18-C5" TO WS-LKP-NAME
+                   MOVE "Y" TO WS-LKP-FOUND
+               WHEN OTHER
+                   MOVE "N" TO WS-LKP-FOUND
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+      *
+      * 3000-DUMP-FIELD prints the field name, USAGE and hex bytes of
+      * the numeric portion of the group WS-LKP-PTR points at (the
+      * group's own FILLER PIC X(18) is excluded, same as the
+      * capture logic in numeric-dump.cob).
+      *
+       3000-DUMP-FIELD.
+           COMPUTE WS-LKP-NUM-LEN = WS-LKP-LEN - 18.
+           MOVE SPACE TO WS-LKP-HEX.
+           MOVE 1 TO WS-HEX-POS.
+           MOVE 1 TO WS-BYTE-IDX.
+           PERFORM 3010-DUMP-BYTE THRU 3010-EXIT
+               WS-LKP-NUM-LEN TIMES.
+           DISPLAY WS-LKP-NAME " " WS-LKP-USAGE " " WS-LKP-HEX.
+       3000-EXIT.
+           EXIT.
+      *
+      * 3010-DUMP-BYTE converts the byte at WS-LKP-PTR to a two
+      * character hex pair, appends it to WS-LKP-HEX and advances
+      * WS-LKP-PTR to the next byte -- the same POINTER/FUNCTION ORD
+      * technique 4010-CAPTURE-BYTE in numeric-dump.cob uses.
+      *
+       3010-DUMP-BYTE.
+           SET ADDRESS OF WS-ONE-BYTE TO WS-LKP-PTR.
+           COMPUTE WS-BYTE-ORD = FUNCTION ORD(WS-ONE-BYTE) - 1.
+           DIVIDE WS-BYTE-ORD BY 16
+               GIVING WS-HI-NIBBLE REMAINDER WS-LO-NIBBLE.
+           ADD 1 TO WS-HI-NIBBLE GIVING WS-HEX-SUB1.
+           ADD 1 TO WS-LO-NIBBLE GIVING WS-HEX-SUB2.
+           STRING HEX-DIGIT(WS-HEX-SUB1) HEX-DIGIT(WS-HEX-SUB2)
+               DELIMITED BY SIZE INTO WS-LKP-HEX
+               WITH POINTER WS-HEX-POS
+           END-STRING.
+           SET WS-LKP-PTR UP BY 1.
+           ADD 1 TO WS-BYTE-IDX.
+       3010-EXIT.
+           EXIT.
