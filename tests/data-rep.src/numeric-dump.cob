@@ -1,7 +1,229 @@
        IDENTIFICATION   DIVISION.
        PROGRAM-ID.      prog.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN "DMPCTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT CMP-FILE ASSIGN "DMPCMP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CMP-STATUS.
+           SELECT CKPT-FILE ASSIGN "DMPCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUD-FILE ASSIGN "DMPAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT RPT-FILE ASSIGN "DMPRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
        DATA             DIVISION.
+       FILE             SECTION.
+       FD  CTL-FILE.
+       01 CTL-RECORD    PIC X(20).
+      *
+      * CMP-RECORD is the hand-off record for the conversion team --
+      * one line per dumped field, fixed-format so it can be loaded
+      * straight into a spreadsheet without retyping console output.
+      *
+       FD  CMP-FILE.
+       01 CMP-RECORD.
+           02 CMP-FIELD-NAME    PIC X(10).
+           02 CMP-PIC-CLAUSE    PIC X(20).
+           02 CMP-USAGE         PIC X(14).
+           02 CMP-BYTE-LEN      PIC 9(3).
+           02 CMP-HEX-BYTES     PIC X(120).
+           02 CMP-MATCH-FLAG    PIC X(8).
+           02 CMP-SIGN-CONV     PIC X(24).
+      *
+      * CKPT-RECORD marks one group/state combination of the
+      * @USAGE@-matrix run as complete, so 2000-RUN-MATRIX can pick
+      * up where an earlier, interrupted run of this same USAGE left
+      * off instead of repeating the whole overnight matrix.
+      * CKPT-MISMATCH carries forward whether that combination's own
+      * 5000-RECONCILE call found a MISMATCH, so a later run that
+      * resumes past it without re-reconciling anything still knows
+      * the true pass/fail state of the USAGE it is completing.
+      *
+       FD  CKPT-FILE.
+       01 CKPT-RECORD.
+           02 CKPT-USAGE        PIC X(14).
+           02 CKPT-NAME         PIC X(10).
+           02 CKPT-STATE        PIC X(1).
+           02 CKPT-MISMATCH     PIC X(1).
+      *
+      * AUD-RECORD is the permanent, append-only record that this
+      * USAGE's data-representation layouts were checked, and with
+      * what result, for the next compliance audit.  AUD-USAGE is the
+      * compile-time @USAGE@ the full matrix (2000-RUN-MATRIX) was
+      * built with; AUD-RUNTIME-USAGE is the USAGE the runtime
+      * one-off lookup (3000-RUN-SELECTED-USAGE) was driven with for
+      * the same run, from DMPCTL -- both are exercised by the same
+      * execution, so both belong on the one audit record it leaves
+      * behind.
+      *
+       FD  AUD-FILE.
+       01 AUD-RECORD.
+           02 AUD-DATE          PIC 9(8).
+           02 AUD-TIME          PIC 9(8).
+           02 AUD-OPERATOR      PIC X(20).
+           02 AUD-USAGE         PIC X(14).
+           02 AUD-RUNTIME-USAGE PIC X(14).
+           02 AUD-RESULT        PIC X(4).
+      *
+      * RPT-RECORD is the printable migration sign-off line for one
+      * G-n/G-Sn group -- PIC clause, USAGE, decimal value and hex
+      * bytes side by side in columns, so the conversion team can
+      * print or email it instead of decoding a console dump by hand.
+      *
+       FD  RPT-FILE.
+       01 RPT-RECORD.
+           02 RPT-NAME          PIC X(10).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 RPT-PIC           PIC X(20).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 RPT-USAGE         PIC X(14).
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 RPT-DECIMAL       PIC -(31)9.
+           02 FILLER            PIC X(2)  VALUE SPACE.
+           02 RPT-HEX           PIC X(62).
        WORKING-STORAGE  SECTION.
+      *
+      * WS-USAGE-CODE holds the USAGE to test this run, read from
+      * the DMPCTL control file by 1000-SELECT-USAGE, so the run-time
+      * usage matrix in DMPUSG can be exercised without recompiling.
+      *
+       77 WS-CTL-STATUS PIC X(2)  VALUE SPACE.
+       77 WS-USAGE-CODE PIC X(14) VALUE SPACE.
+      *
+      * WS-SEL-IDX/WS-SEL-STATE-IDX drive the group/state loop the
+      * 311x-DUMP-xx paragraphs below walk for whichever USAGE
+      * WS-USAGE-CODE selects, the same way WS-GRP-IDX/WS-STATE-IDX
+      * drive 2000-RUN-MATRIX's loop over GRP-TABLE.
+      *
+       77 WS-SEL-IDX       PIC 9(4)  COMP VALUE ZERO.
+       77 WS-SEL-STATE-IDX PIC 9(1)  COMP VALUE ZERO.
+      *
+      * WS-BUILD-USAGE mirrors the @USAGE@ token that this copy of
+      * prog was compiled with, as a displayable string, so the
+      * full-matrix dump (2000-RUN-MATRIX) can report which USAGE
+      * it ran under without a separate PARM.
+      *
+       77 WS-BUILD-USAGE PIC X(14) VALUE "@USAGE@".
+      *
+      * CMP-FILE capture work fields, set by each 21nn-DUMP-Gn
+      * paragraph and consumed by 4000-CAPTURE-DUMP/4010-CAPTURE-BYTE.
+      *
+       77 WS-CMP-STATUS  PIC X(2)  VALUE SPACE.
+       77 WS-CMP-EXISTED PIC X(1)  VALUE "N".
+       77 WS-CAP-NAME    PIC X(10) VALUE SPACE.
+       77 WS-CAP-PIC     PIC X(20) VALUE SPACE.
+       77 WS-CAP-USAGE   PIC X(14) VALUE SPACE.
+       77 WS-CAP-LEN     PIC 9(4)  COMP VALUE ZERO.
+       77 WS-CAP-PTR     USAGE POINTER.
+       77 WS-CAP-DECIMAL PIC S9(31) VALUE ZERO.
+       77 WS-BYTE-IDX    PIC 9(4)  COMP VALUE ZERO.
+       77 WS-HEX-POS     PIC 9(4)  COMP VALUE ZERO.
+       77 WS-BYTE-ORD    PIC 9(4)  COMP VALUE ZERO.
+       77 WS-HI-NIBBLE   PIC 9(2)  COMP VALUE ZERO.
+       77 WS-LO-NIBBLE   PIC 9(2)  COMP VALUE ZERO.
+       77 WS-HEX-SUB1    PIC 9(2)  COMP VALUE ZERO.
+       77 WS-HEX-SUB2    PIC 9(2)  COMP VALUE ZERO.
+      *
+      * 5000-RECONCILE work fields -- the numeric portion of
+      * CMP-HEX-BYTES (the FILLER PIC X(18) tacked on to every G-n/
+      * G-Sn group is excluded) is looked up against XREF-MVS-HEX by
+      * field name and USAGE, and WS-XREF-FOUND records whether a
+      * reference entry exists at all for this field/USAGE pair.
+      *
+       77 WS-NUM-LEN     PIC 9(4)  COMP VALUE ZERO.
+       77 WS-XREF-FOUND  PIC X(1)  VALUE "N".
+           88 XREF-WAS-FOUND      VALUE "Y".
+       77 WS-RECON-HEX   PIC X(62) VALUE SPACE.
+       77 WS-RECON-USAGE PIC X(14) VALUE SPACE.
+      *
+      * 5010-SWAP-BYTE-ORDER work fields -- COMP-5 is native (little-
+      * endian) byte order on this GnuCOBOL/Linux build but the MVS
+      * target platform is big-endian, so the bytes this build just
+      * captured are end-for-end reversed from XREF-MVS-HEX before
+      * 5000-RECONCILE can compare them field for field.
+      *
+       77 WS-SWAP-COUNT  PIC 9(4)  COMP VALUE ZERO.
+       77 WS-SWAP-IDX    PIC 9(4)  COMP VALUE ZERO.
+       77 WS-SWAP-POS-A  PIC 9(4)  COMP VALUE ZERO.
+       77 WS-SWAP-POS-B  PIC 9(4)  COMP VALUE ZERO.
+       77 WS-SWAP-TEMP   PIC X(2)  VALUE SPACE.
+      *
+      * Checkpoint/restart work fields for 2000-RUN-MATRIX.
+      * CKPT-TABLE is loaded once at start-up from any DMPCKPT left
+      * by an earlier, interrupted run of this same USAGE; each
+      * group/state combination is checked against it before the
+      * work is repeated, and newly completed combinations are
+      * appended back out to DMPCKPT as the run goes.
+      *
+       77 WS-CKPT-STATUS   PIC X(2)  VALUE SPACE.
+       77 WS-CKPT-EXISTED  PIC X(1)  VALUE "N".
+       77 WS-CKPT-COUNT    PIC 9(4)  COMP VALUE ZERO.
+       77 WS-CKPT-NAME     PIC X(10) VALUE SPACE.
+       77 WS-CKPT-STATE    PIC X(1)  VALUE SPACE.
+       77 WS-CKPT-FOUND    PIC X(1)  VALUE "N".
+           88 CKPT-WAS-FOUND        VALUE "Y".
+       01 CKPT-TABLE.
+           02 CKPT-ENTRY OCCURS 200 TIMES INDEXED BY CKPT-IDX.
+               03 CKPT-T-USAGE  PIC X(14).
+               03 CKPT-T-NAME   PIC X(10).
+               03 CKPT-T-STATE  PIC X(1).
+      *
+      * GRP-TABLE carries the name of every G-n/G-Sn group in the full
+      * @USAGE@ matrix, in the same order 2101-DUMP-G1 thru
+      * 2162-DUMP-GS31 were written in, so 2000-RUN-MATRIX can drive
+      * the group/state matrix from one loop instead of one hand-
+      * copied checkpoint-and-dump block per group per state.  Adding
+      * a new digit size or sign variant to the matrix is one new
+      * GRP-TABLE row, loaded by 9100-LOAD-GROUP-TABLE, plus one new
+      * WHEN in 2020-DISPATCH-GROUP -- the state-setup and CALL "dump"
+      * for a new group still has to name that group's own X-n item,
+      * since COBOL has no way to build a data name from a table entry
+      * at run time.
+      *
+       77 WS-GRP-IDX       PIC 9(4)  COMP VALUE ZERO.
+       77 WS-STATE-IDX     PIC 9(1)  COMP VALUE ZERO.
+       01 GRP-TABLE.
+           02 GRP-ENTRY OCCURS 62 TIMES INDEXED BY GRP-IDX.
+               03 GRP-NAME      PIC X(10).
+      *
+      * Audit-log work fields for DMPAUDIT, the permanent record of
+      * every verification run kept for compliance sign-off.
+      * WS-RUN-FAILED is turned on by 5000-RECONCILE the first time a
+      * MISMATCH is found in this execution, or by 1110-READ-
+      * CHECKPOINT on start-up if an earlier, interrupted run of this
+      * USAGE already found one (CKPT-MISMATCH), and read back by
+      * 9600-WRITE-AUDIT-RECORD at end of run to set AUD-RESULT.
+      *
+       77 WS-AUD-STATUS    PIC X(2)  VALUE SPACE.
+       77 WS-AUD-EXISTED   PIC X(1)  VALUE "N".
+       77 WS-AUD-DATE      PIC 9(8)  VALUE ZERO.
+       77 WS-AUD-TIME      PIC 9(8)  VALUE ZERO.
+       77 WS-AUD-OPERATOR  PIC X(20) VALUE SPACE.
+       77 WS-RUN-FAILED    PIC X(1)  VALUE "N".
+           88 RUN-HAS-FAILED        VALUE "Y".
+      *
+      * DMPRPT sign-off report work field.
+      *
+       77 WS-RPT-STATUS    PIC X(2)  VALUE SPACE.
+       77 WS-RPT-EXISTED   PIC X(1)  VALUE "N".
+       01 WS-ONE-BYTE    PIC X(1)  BASED.
+      *
+      * HEX-DIGIT-TABLE is classic table-load-by-REDEFINES -- the 16
+      * hex digit characters loaded as literals, then viewed as an
+      * OCCURS table so a nibble value can be used as a subscript.
+      *
+       01 HEX-DIGIT-TABLE    PIC X(16) VALUE "0123456789ABCDEF".
+       01 HEX-DIGIT-ENTRIES  REDEFINES HEX-DIGIT-TABLE.
+           02 HEX-DIGIT      PIC X(1) OCCURS 16 TIMES.
+       COPY DMPUSG.
+       COPY DMPXREF.
        01 G-1.
          02 X-1         PIC 9(1) VALUE 1
                         @USAGE@.
@@ -74,6 +296,67 @@
          02 X-18        PIC 9(18) VALUE 123456789012345678
                         @USAGE@.
          02 FILLER      PIC X(18) VALUE SPACE.
+      *
+      * G-19 thru G-31 and G-S19 thru G-S31 are the consolidated
+      * ledger totals, wider than the 18-digit ceiling a binary
+      * USAGE (COMP, COMP-4, COMP-5) can hold.  They carry a fixed
+      * USAGE COMP-3 rather than the @USAGE@ token every other group
+      * in the matrix takes, so a full-matrix build under a binary
+      * USAGE still compiles -- only COMP-3 can actually represent
+      * a field this wide.
+      *
+       01 G-19.
+         02 X-19        PIC 9(19) VALUE 1234567890123456789
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-20.
+         02 X-20        PIC 9(20) VALUE 12345678901234567890
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-21.
+         02 X-21        PIC 9(21) VALUE 123456789012345678901
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-22.
+         02 X-22        PIC 9(22) VALUE 1234567890123456789012
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-23.
+         02 X-23        PIC 9(23) VALUE 12345678901234567890123
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-24.
+         02 X-24        PIC 9(24) VALUE 123456789012345678901234
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-25.
+         02 X-25        PIC 9(25) VALUE 1234567890123456789012345
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-26.
+         02 X-26        PIC 9(26) VALUE 12345678901234567890123456
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-27.
+         02 X-27        PIC 9(27) VALUE 123456789012345678901234567
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-28.
+         02 X-28        PIC 9(28) VALUE 1234567890123456789012345678
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-29.
+         02 X-29        PIC 9(29) VALUE 12345678901234567890123456789
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-30.
+         02 X-30        PIC 9(30) VALUE 123456789012345678901234567890
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-31.
+         02 X-31        PIC 9(31) VALUE 1234567890123456789012345678901
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
        01 G-S1.
          02 X-S1        PIC S9(1) VALUE -1
                         @USAGE@.
@@ -146,114 +429,2904 @@
          02 X-S18       PIC S9(18) VALUE -123456789012345678
                         @USAGE@.
          02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S19.
+         02 X-S19       PIC S9(19) VALUE -1234567890123456789
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S20.
+         02 X-S20       PIC S9(20) VALUE -12345678901234567890
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S21.
+         02 X-S21       PIC S9(21) VALUE -123456789012345678901
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S22.
+         02 X-S22       PIC S9(22) VALUE -1234567890123456789012
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S23.
+         02 X-S23       PIC S9(23) VALUE -12345678901234567890123
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S24.
+         02 X-S24       PIC S9(24) VALUE -123456789012345678901234
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S25.
+         02 X-S25       PIC S9(25) VALUE -1234567890123456789012345
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S26.
+         02 X-S26       PIC S9(26) VALUE -12345678901234567890123456
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S27.
+         02 X-S27       PIC S9(27) VALUE -123456789012345678901234567
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S28.
+         02 X-S28       PIC S9(28) VALUE -1234567890123456789012345678
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S29.
+         02 X-S29       PIC S9(29) VALUE -12345678901234567890123456789
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S30.
+         02 X-S30       PIC S9(30) VALUE -123456789012345678901234567890
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S31.
+         02 X-S31       PIC S9(31) VALUE -1234567890123456789012345678901
+                        USAGE COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
        PROCEDURE        DIVISION.
-      * dump each values
+       0000-MAINLINE.
+           PERFORM 9000-LOAD-XREF-TABLE THRU 9000-EXIT.
+           PERFORM 9100-LOAD-GROUP-TABLE THRU 9100-EXIT.
+           PERFORM 1000-SELECT-USAGE THRU 1000-EXIT.
+           PERFORM 1100-LOAD-CHECKPOINTS THRU 1100-EXIT.
+           PERFORM 1200-OPEN-CHECKPOINT-WRITE THRU 1200-EXIT.
+           PERFORM 1400-OPEN-AUDIT-LOG THRU 1400-EXIT.
+           PERFORM 1500-OPEN-COMPARISON-FILE THRU 1500-EXIT.
+           PERFORM 1510-OPEN-REPORT-FILE THRU 1510-EXIT.
+           PERFORM 2000-RUN-MATRIX THRU 2000-EXIT.
+           PERFORM 3000-RUN-SELECTED-USAGE THRU 3000-EXIT.
+           PERFORM 9600-WRITE-AUDIT-RECORD THRU 9600-EXIT.
+           CLOSE CMP-FILE.
+           CLOSE CKPT-FILE.
+           CLOSE AUD-FILE.
+           CLOSE RPT-FILE.
+           STOP RUN.
+      *
+      * 1000-SELECT-USAGE reads the one-off USAGE code to test from
+      * the DMPCTL control file, so a vendor layout can be checked
+      * the same day it arrives without waiting on a recompile of
+      * this program.  With no control file present, DISPLAY is
+      * assumed.
+      *
+       1000-SELECT-USAGE.
+           MOVE SPACE TO WS-USAGE-CODE.
+           OPEN INPUT CTL-FILE.
+           IF WS-CTL-STATUS = "00"
+               READ CTL-FILE INTO WS-USAGE-CODE
+               CLOSE CTL-FILE
+           ELSE
+               MOVE "DISPLAY" TO WS-USAGE-CODE
+           END-IF.
+           IF WS-USAGE-CODE = SPACE
+               MOVE "DISPLAY" TO WS-USAGE-CODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      * 1100-LOAD-CHECKPOINTS reads any DMPCKPT left behind by an
+      * earlier, interrupted run of 2000-RUN-MATRIX for this USAGE
+      * into CKPT-TABLE, so that run can resume instead of repeating
+      * every group/state combination from scratch.  No DMPCKPT file
+      * simply means this is the first attempt at this USAGE.
+      *
+       1100-LOAD-CHECKPOINTS.
+           MOVE ZERO TO WS-CKPT-COUNT.
+           MOVE "N" TO WS-CKPT-EXISTED.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               MOVE "Y" TO WS-CKPT-EXISTED
+               PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+                   UNTIL WS-CKPT-STATUS = "10"
+               CLOSE CKPT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+      * 1110-READ-CHECKPOINT loads one DMPCKPT record into the next
+      * free CKPT-TABLE slot, skipping any record left behind by a
+      * different USAGE's run -- CKPT-TABLE only ever needs to hold
+      * this build's own 186 combinations, and an older DMPCKPT can
+      * carry several USAGEs' worth of history once more than one
+      * build has been run against the same file.  Also carries
+      * forward any MISMATCH a prior run of this USAGE already found
+      * into WS-RUN-FAILED, so a resumed run that reconciles nothing
+      * new this execution still reports the true pass/fail state to
+      * 9600-WRITE-AUDIT-RECORD instead of defaulting to PASS.
+      *
+       1110-READ-CHECKPOINT.
+           READ CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               IF CKPT-USAGE = WS-BUILD-USAGE
+                   ADD 1 TO WS-CKPT-COUNT
+                   MOVE CKPT-USAGE TO CKPT-T-USAGE(WS-CKPT-COUNT)
+                   MOVE CKPT-NAME  TO CKPT-T-NAME(WS-CKPT-COUNT)
+                   MOVE CKPT-STATE TO CKPT-T-STATE(WS-CKPT-COUNT)
+                   IF CKPT-MISMATCH = "Y"
+                       MOVE "Y" TO WS-RUN-FAILED
+                   END-IF
+               END-IF
+           END-IF.
+       1110-EXIT.
+           EXIT.
+      *
+      * 1200-OPEN-CHECKPOINT-WRITE reopens DMPCKPT for appending the
+      * new checkpoint records 1310-MARK-CHECKPOINT writes as
+      * 2000-RUN-MATRIX progresses -- EXTEND if 1100-LOAD-CHECKPOINTS
+      * found one already on disk, OUTPUT to create it fresh
+      * otherwise.
+      *
+       1200-OPEN-CHECKPOINT-WRITE.
+           IF WS-CKPT-EXISTED = "Y"
+               OPEN EXTEND CKPT-FILE
+           ELSE
+               OPEN OUTPUT CKPT-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+      *
+      * 1400-OPEN-AUDIT-LOG opens DMPAUDIT for appending if it already
+      * exists, so the compliance history from every earlier run is
+      * kept, or creates it fresh on the very first run.
+      *
+       1400-OPEN-AUDIT-LOG.
+           MOVE "N" TO WS-AUD-EXISTED.
+           OPEN INPUT AUD-FILE.
+           IF WS-AUD-STATUS = "00"
+               MOVE "Y" TO WS-AUD-EXISTED
+               CLOSE AUD-FILE
+           END-IF.
+           IF WS-AUD-EXISTED = "Y"
+               OPEN EXTEND AUD-FILE
+           ELSE
+               OPEN OUTPUT AUD-FILE
+           END-IF.
+       1400-EXIT.
+           EXIT.
+      *
+      * 1500-OPEN-COMPARISON-FILE opens DMPCMP for appending if it
+      * already exists, so a resumed run (one where 1100-LOAD-
+      * CHECKPOINTS found combinations 2000-RUN-MATRIX will now skip)
+      * keeps the CMP-RECORDs an earlier, interrupted run of this same
+      * USAGE already wrote instead of truncating them away, or
+      * creates it fresh on the very first run.
+      *
+       1500-OPEN-COMPARISON-FILE.
+           MOVE "N" TO WS-CMP-EXISTED.
+           OPEN INPUT CMP-FILE.
+           IF WS-CMP-STATUS = "00"
+               MOVE "Y" TO WS-CMP-EXISTED
+               CLOSE CMP-FILE
+           END-IF.
+           IF WS-CMP-EXISTED = "Y"
+               OPEN EXTEND CMP-FILE
+           ELSE
+               OPEN OUTPUT CMP-FILE
+           END-IF.
+       1500-EXIT.
+           EXIT.
+      *
+      * 1510-OPEN-REPORT-FILE does the same existence-check-then-
+      * EXTEND/OUTPUT for DMPRPT that 1500-OPEN-COMPARISON-FILE does
+      * for DMPCMP, for the same reason -- a resumed run must not
+      * discard the sign-off lines an earlier, interrupted run already
+      * wrote.
+      *
+       1510-OPEN-REPORT-FILE.
+           MOVE "N" TO WS-RPT-EXISTED.
+           OPEN INPUT RPT-FILE.
+           IF WS-RPT-STATUS = "00"
+               MOVE "Y" TO WS-RPT-EXISTED
+               CLOSE RPT-FILE
+           END-IF.
+           IF WS-RPT-EXISTED = "Y"
+               OPEN EXTEND RPT-FILE
+           ELSE
+               OPEN OUTPUT RPT-FILE
+           END-IF.
+       1510-EXIT.
+           EXIT.
+      *
+      * 1300-CHECK-CHECKPOINT sets CKPT-WAS-FOUND when the group
+      * named in WS-CKPT-NAME, at the state in WS-CKPT-STATE, for the
+      * USAGE this copy of prog was built with, is already recorded
+      * as complete in CKPT-TABLE.
+      *
+       1300-CHECK-CHECKPOINT.
+           MOVE "N" TO WS-CKPT-FOUND.
+           IF WS-CKPT-COUNT NOT = ZERO
+               SET CKPT-IDX TO 1
+               SEARCH CKPT-ENTRY
+                   AT END
+                       MOVE "N" TO WS-CKPT-FOUND
+                   WHEN CKPT-T-USAGE(CKPT-IDX) = WS-BUILD-USAGE
+                       AND CKPT-T-NAME(CKPT-IDX) = WS-CKPT-NAME
+                       AND CKPT-T-STATE(CKPT-IDX) = WS-CKPT-STATE
+                       MOVE "Y" TO WS-CKPT-FOUND
+               END-SEARCH
+           END-IF.
+       1300-EXIT.
+           EXIT.
+      *
+      * 1310-MARK-CHECKPOINT appends a completed group/state
+      * combination to DMPCKPT, so a later rerun of this USAGE can
+      * skip it via 1300-CHECK-CHECKPOINT.  CKPT-MISMATCH records
+      * whether this combination's own 5000-RECONCILE call (run just
+      * before this paragraph, inside 2020-DISPATCH-GROUP) found a
+      * MISMATCH, so 1110-READ-CHECKPOINT can recover that result on
+      * a later resumed run.
+      *
+       1310-MARK-CHECKPOINT.
+           MOVE WS-BUILD-USAGE TO CKPT-USAGE.
+           MOVE WS-CKPT-NAME   TO CKPT-NAME.
+           MOVE WS-CKPT-STATE  TO CKPT-STATE.
+           IF CMP-MATCH-FLAG = "MISMATCH"
+               MOVE "Y" TO CKPT-MISMATCH
+           ELSE
+               MOVE "N" TO CKPT-MISMATCH
+           END-IF.
+           WRITE CKPT-RECORD.
+       1310-EXIT.
+           EXIT.
+      *
+      * 2000-RUN-MATRIX dumps the full compile-time @USAGE@ matrix,
+      * skipping any group/state combination 1100-LOAD-CHECKPOINTS
+      * found already complete from an earlier, interrupted run of
+      * this same USAGE.  The group/state matrix itself is driven off
+      * GRP-TABLE rather than one hand-copied checkpoint-and-dump
+      * block per group per state -- 2005-RUN-ONE-GROUP walks the 62
+      * GRP-TABLE entries, 2010-RUN-ONE-COMBINATION walks the three
+      * states (VALUE, INITIALIZE, MOVE ZERO) for each, and
+      * 2020-DISPATCH-GROUP is the one place that still has to name
+      * each group's own X-n item and 21nn-DUMP-Gn paragraph.
+      *
+       2000-RUN-MATRIX.
+           MOVE 1 TO WS-GRP-IDX.
+           PERFORM 2005-RUN-ONE-GROUP THRU 2005-EXIT
+               UNTIL WS-GRP-IDX > 62.
+       2000-EXIT.
+           EXIT.
+      *
+      * 2005-RUN-ONE-GROUP runs all three states for one GRP-TABLE
+      * entry, then advances to the next entry.
+      *
+       2005-RUN-ONE-GROUP.
+           MOVE 1 TO WS-STATE-IDX.
+           PERFORM 2010-RUN-ONE-COMBINATION THRU 2010-EXIT
+               UNTIL WS-STATE-IDX > 3.
+           ADD 1 TO WS-GRP-IDX.
+       2005-EXIT.
+           EXIT.
+      *
+      * 2010-RUN-ONE-COMBINATION checks and, if needed, runs and
+      * checkpoints one group/state combination, then advances to the
+      * next state.
+      *
+       2010-RUN-ONE-COMBINATION.
+           MOVE GRP-NAME(WS-GRP-IDX) TO WS-CKPT-NAME.
+           EVALUATE WS-STATE-IDX
+               WHEN 1
+                   MOVE "1" TO WS-CKPT-STATE
+               WHEN 2
+                   MOVE "2" TO WS-CKPT-STATE
+               WHEN 3
+                   MOVE "3" TO WS-CKPT-STATE
+           END-EVALUATE.
+           PERFORM 1300-CHECK-CHECKPOINT THRU 1300-EXIT.
+           IF NOT CKPT-WAS-FOUND
+               PERFORM 2020-DISPATCH-GROUP THRU 2020-EXIT
+               PERFORM 1310-MARK-CHECKPOINT THRU 1310-EXIT
+           END-IF.
+           ADD 1 TO WS-STATE-IDX.
+       2010-EXIT.
+           EXIT.
+      *
+      * 2020-DISPATCH-GROUP sets up the state WS-CKPT-STATE calls for
+      * (VALUE needs no setup; INITIALIZE and MOVE ZERO need the
+      * group's own X-n item, since COBOL cannot build a data name
+      * from GRP-NAME at run time) and then runs that group's
+      * 21nn-DUMP-Gn paragraph.
+      *
+       2020-DISPATCH-GROUP.
+           EVALUATE GRP-NAME(WS-GRP-IDX)
+               WHEN "G-1"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-1
+                       WHEN "3"
+                           MOVE ZERO TO X-1
+                   END-EVALUATE
+                   PERFORM 2101-DUMP-G1 THRU 2101-EXIT
+               WHEN "G-2"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-2
+                       WHEN "3"
+                           MOVE ZERO TO X-2
+                   END-EVALUATE
+                   PERFORM 2102-DUMP-G2 THRU 2102-EXIT
+               WHEN "G-3"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-3
+                       WHEN "3"
+                           MOVE ZERO TO X-3
+                   END-EVALUATE
+                   PERFORM 2103-DUMP-G3 THRU 2103-EXIT
+               WHEN "G-4"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-4
+                       WHEN "3"
+                           MOVE ZERO TO X-4
+                   END-EVALUATE
+                   PERFORM 2104-DUMP-G4 THRU 2104-EXIT
+               WHEN "G-5"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-5
+                       WHEN "3"
+                           MOVE ZERO TO X-5
+                   END-EVALUATE
+                   PERFORM 2105-DUMP-G5 THRU 2105-EXIT
+               WHEN "G-6"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-6
+                       WHEN "3"
+                           MOVE ZERO TO X-6
+                   END-EVALUATE
+                   PERFORM 2106-DUMP-G6 THRU 2106-EXIT
+               WHEN "G-7"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-7
+                       WHEN "3"
+                           MOVE ZERO TO X-7
+                   END-EVALUATE
+                   PERFORM 2107-DUMP-G7 THRU 2107-EXIT
+               WHEN "G-8"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-8
+                       WHEN "3"
+                           MOVE ZERO TO X-8
+                   END-EVALUATE
+                   PERFORM 2108-DUMP-G8 THRU 2108-EXIT
+               WHEN "G-9"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-9
+                       WHEN "3"
+                           MOVE ZERO TO X-9
+                   END-EVALUATE
+                   PERFORM 2109-DUMP-G9 THRU 2109-EXIT
+               WHEN "G-10"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-10
+                       WHEN "3"
+                           MOVE ZERO TO X-10
+                   END-EVALUATE
+                   PERFORM 2110-DUMP-G10 THRU 2110-EXIT
+               WHEN "G-11"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-11
+                       WHEN "3"
+                           MOVE ZERO TO X-11
+                   END-EVALUATE
+                   PERFORM 2111-DUMP-G11 THRU 2111-EXIT
+               WHEN "G-12"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-12
+                       WHEN "3"
+                           MOVE ZERO TO X-12
+                   END-EVALUATE
+                   PERFORM 2112-DUMP-G12 THRU 2112-EXIT
+               WHEN "G-13"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-13
+                       WHEN "3"
+                           MOVE ZERO TO X-13
+                   END-EVALUATE
+                   PERFORM 2113-DUMP-G13 THRU 2113-EXIT
+               WHEN "G-14"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-14
+                       WHEN "3"
+                           MOVE ZERO TO X-14
+                   END-EVALUATE
+                   PERFORM 2114-DUMP-G14 THRU 2114-EXIT
+               WHEN "G-15"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-15
+                       WHEN "3"
+                           MOVE ZERO TO X-15
+                   END-EVALUATE
+                   PERFORM 2115-DUMP-G15 THRU 2115-EXIT
+               WHEN "G-16"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-16
+                       WHEN "3"
+                           MOVE ZERO TO X-16
+                   END-EVALUATE
+                   PERFORM 2116-DUMP-G16 THRU 2116-EXIT
+               WHEN "G-17"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-17
+                       WHEN "3"
+                           MOVE ZERO TO X-17
+                   END-EVALUATE
+                   PERFORM 2117-DUMP-G17 THRU 2117-EXIT
+               WHEN "G-18"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-18
+                       WHEN "3"
+                           MOVE ZERO TO X-18
+                   END-EVALUATE
+                   PERFORM 2118-DUMP-G18 THRU 2118-EXIT
+               WHEN "G-19"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-19
+                       WHEN "3"
+                           MOVE ZERO TO X-19
+                   END-EVALUATE
+                   PERFORM 2119-DUMP-G19 THRU 2119-EXIT
+               WHEN "G-20"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-20
+                       WHEN "3"
+                           MOVE ZERO TO X-20
+                   END-EVALUATE
+                   PERFORM 2120-DUMP-G20 THRU 2120-EXIT
+               WHEN "G-21"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-21
+                       WHEN "3"
+                           MOVE ZERO TO X-21
+                   END-EVALUATE
+                   PERFORM 2121-DUMP-G21 THRU 2121-EXIT
+               WHEN "G-22"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-22
+                       WHEN "3"
+                           MOVE ZERO TO X-22
+                   END-EVALUATE
+                   PERFORM 2122-DUMP-G22 THRU 2122-EXIT
+               WHEN "G-23"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-23
+                       WHEN "3"
+                           MOVE ZERO TO X-23
+                   END-EVALUATE
+                   PERFORM 2123-DUMP-G23 THRU 2123-EXIT
+               WHEN "G-24"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-24
+                       WHEN "3"
+                           MOVE ZERO TO X-24
+                   END-EVALUATE
+                   PERFORM 2124-DUMP-G24 THRU 2124-EXIT
+               WHEN "G-25"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-25
+                       WHEN "3"
+                           MOVE ZERO TO X-25
+                   END-EVALUATE
+                   PERFORM 2125-DUMP-G25 THRU 2125-EXIT
+               WHEN "G-26"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-26
+                       WHEN "3"
+                           MOVE ZERO TO X-26
+                   END-EVALUATE
+                   PERFORM 2126-DUMP-G26 THRU 2126-EXIT
+               WHEN "G-27"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-27
+                       WHEN "3"
+                           MOVE ZERO TO X-27
+                   END-EVALUATE
+                   PERFORM 2127-DUMP-G27 THRU 2127-EXIT
+               WHEN "G-28"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-28
+                       WHEN "3"
+                           MOVE ZERO TO X-28
+                   END-EVALUATE
+                   PERFORM 2128-DUMP-G28 THRU 2128-EXIT
+               WHEN "G-29"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-29
+                       WHEN "3"
+                           MOVE ZERO TO X-29
+                   END-EVALUATE
+                   PERFORM 2129-DUMP-G29 THRU 2129-EXIT
+               WHEN "G-30"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-30
+                       WHEN "3"
+                           MOVE ZERO TO X-30
+                   END-EVALUATE
+                   PERFORM 2130-DUMP-G30 THRU 2130-EXIT
+               WHEN "G-31"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-31
+                       WHEN "3"
+                           MOVE ZERO TO X-31
+                   END-EVALUATE
+                   PERFORM 2131-DUMP-G31 THRU 2131-EXIT
+               WHEN "G-S1"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S1
+                       WHEN "3"
+                           MOVE ZERO TO X-S1
+                   END-EVALUATE
+                   PERFORM 2132-DUMP-GS1 THRU 2132-EXIT
+               WHEN "G-S2"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S2
+                       WHEN "3"
+                           MOVE ZERO TO X-S2
+                   END-EVALUATE
+                   PERFORM 2133-DUMP-GS2 THRU 2133-EXIT
+               WHEN "G-S3"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S3
+                       WHEN "3"
+                           MOVE ZERO TO X-S3
+                   END-EVALUATE
+                   PERFORM 2134-DUMP-GS3 THRU 2134-EXIT
+               WHEN "G-S4"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S4
+                       WHEN "3"
+                           MOVE ZERO TO X-S4
+                   END-EVALUATE
+                   PERFORM 2135-DUMP-GS4 THRU 2135-EXIT
+               WHEN "G-S5"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S5
+                       WHEN "3"
+                           MOVE ZERO TO X-S5
+                   END-EVALUATE
+                   PERFORM 2136-DUMP-GS5 THRU 2136-EXIT
+               WHEN "G-S6"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S6
+                       WHEN "3"
+                           MOVE ZERO TO X-S6
+                   END-EVALUATE
+                   PERFORM 2137-DUMP-GS6 THRU 2137-EXIT
+               WHEN "G-S7"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S7
+                       WHEN "3"
+                           MOVE ZERO TO X-S7
+                   END-EVALUATE
+                   PERFORM 2138-DUMP-GS7 THRU 2138-EXIT
+               WHEN "G-S8"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S8
+                       WHEN "3"
+                           MOVE ZERO TO X-S8
+                   END-EVALUATE
+                   PERFORM 2139-DUMP-GS8 THRU 2139-EXIT
+               WHEN "G-S9"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S9
+                       WHEN "3"
+                           MOVE ZERO TO X-S9
+                   END-EVALUATE
+                   PERFORM 2140-DUMP-GS9 THRU 2140-EXIT
+               WHEN "G-S10"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S10
+                       WHEN "3"
+                           MOVE ZERO TO X-S10
+                   END-EVALUATE
+                   PERFORM 2141-DUMP-GS10 THRU 2141-EXIT
+               WHEN "G-S11"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S11
+                       WHEN "3"
+                           MOVE ZERO TO X-S11
+                   END-EVALUATE
+                   PERFORM 2142-DUMP-GS11 THRU 2142-EXIT
+               WHEN "G-S12"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S12
+                       WHEN "3"
+                           MOVE ZERO TO X-S12
+                   END-EVALUATE
+                   PERFORM 2143-DUMP-GS12 THRU 2143-EXIT
+               WHEN "G-S13"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S13
+                       WHEN "3"
+                           MOVE ZERO TO X-S13
+                   END-EVALUATE
+                   PERFORM 2144-DUMP-GS13 THRU 2144-EXIT
+               WHEN "G-S14"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S14
+                       WHEN "3"
+                           MOVE ZERO TO X-S14
+                   END-EVALUATE
+                   PERFORM 2145-DUMP-GS14 THRU 2145-EXIT
+               WHEN "G-S15"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S15
+                       WHEN "3"
+                           MOVE ZERO TO X-S15
+                   END-EVALUATE
+                   PERFORM 2146-DUMP-GS15 THRU 2146-EXIT
+               WHEN "G-S16"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S16
+                       WHEN "3"
+                           MOVE ZERO TO X-S16
+                   END-EVALUATE
+                   PERFORM 2147-DUMP-GS16 THRU 2147-EXIT
+               WHEN "G-S17"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S17
+                       WHEN "3"
+                           MOVE ZERO TO X-S17
+                   END-EVALUATE
+                   PERFORM 2148-DUMP-GS17 THRU 2148-EXIT
+               WHEN "G-S18"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S18
+                       WHEN "3"
+                           MOVE ZERO TO X-S18
+                   END-EVALUATE
+                   PERFORM 2149-DUMP-GS18 THRU 2149-EXIT
+               WHEN "G-S19"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S19
+                       WHEN "3"
+                           MOVE ZERO TO X-S19
+                   END-EVALUATE
+                   PERFORM 2150-DUMP-GS19 THRU 2150-EXIT
+               WHEN "G-S20"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S20
+                       WHEN "3"
+                           MOVE ZERO TO X-S20
+                   END-EVALUATE
+                   PERFORM 2151-DUMP-GS20 THRU 2151-EXIT
+               WHEN "G-S21"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S21
+                       WHEN "3"
+                           MOVE ZERO TO X-S21
+                   END-EVALUATE
+                   PERFORM 2152-DUMP-GS21 THRU 2152-EXIT
+               WHEN "G-S22"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S22
+                       WHEN "3"
+                           MOVE ZERO TO X-S22
+                   END-EVALUATE
+                   PERFORM 2153-DUMP-GS22 THRU 2153-EXIT
+               WHEN "G-S23"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S23
+                       WHEN "3"
+                           MOVE ZERO TO X-S23
+                   END-EVALUATE
+                   PERFORM 2154-DUMP-GS23 THRU 2154-EXIT
+               WHEN "G-S24"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S24
+                       WHEN "3"
+                           MOVE ZERO TO X-S24
+                   END-EVALUATE
+                   PERFORM 2155-DUMP-GS24 THRU 2155-EXIT
+               WHEN "G-S25"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S25
+                       WHEN "3"
+                           MOVE ZERO TO X-S25
+                   END-EVALUATE
+                   PERFORM 2156-DUMP-GS25 THRU 2156-EXIT
+               WHEN "G-S26"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S26
+                       WHEN "3"
+                           MOVE ZERO TO X-S26
+                   END-EVALUATE
+                   PERFORM 2157-DUMP-GS26 THRU 2157-EXIT
+               WHEN "G-S27"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S27
+                       WHEN "3"
+                           MOVE ZERO TO X-S27
+                   END-EVALUATE
+                   PERFORM 2158-DUMP-GS27 THRU 2158-EXIT
+               WHEN "G-S28"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S28
+                       WHEN "3"
+                           MOVE ZERO TO X-S28
+                   END-EVALUATE
+                   PERFORM 2159-DUMP-GS28 THRU 2159-EXIT
+               WHEN "G-S29"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S29
+                       WHEN "3"
+                           MOVE ZERO TO X-S29
+                   END-EVALUATE
+                   PERFORM 2160-DUMP-GS29 THRU 2160-EXIT
+               WHEN "G-S30"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S30
+                       WHEN "3"
+                           MOVE ZERO TO X-S30
+                   END-EVALUATE
+                   PERFORM 2161-DUMP-GS30 THRU 2161-EXIT
+               WHEN "G-S31"
+                   EVALUATE WS-CKPT-STATE
+                       WHEN "2"
+                           INITIALIZE X-S31
+                       WHEN "3"
+                           MOVE ZERO TO X-S31
+                   END-EVALUATE
+                   PERFORM 2162-DUMP-GS31 THRU 2162-EXIT
+           END-EVALUATE.
+       2020-EXIT.
+           EXIT.
+      *
+      * 2101-DUMP-G1 thru 2162-DUMP-GS31 each dump one G-n/G-Sn group
+      * and capture its name, PIC clause, USAGE and bytes to the
+      * DMPCMP comparison file via 4000-CAPTURE-DUMP.
+      *
+       2101-DUMP-G1.
            CALL "dump" USING G-1.
+           MOVE "G-1"           TO WS-CAP-NAME.
+           MOVE "9(1)"          TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-1.
+           MOVE LENGTH OF G-1   TO WS-CAP-LEN.
+           MOVE X-1 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2101-EXIT.
+           EXIT.
+       2102-DUMP-G2.
            CALL "dump" USING G-2.
+           MOVE "G-2"           TO WS-CAP-NAME.
+           MOVE "9(2)"          TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-2.
+           MOVE LENGTH OF G-2   TO WS-CAP-LEN.
+           MOVE X-2 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2102-EXIT.
+           EXIT.
+       2103-DUMP-G3.
            CALL "dump" USING G-3.
+           MOVE "G-3"           TO WS-CAP-NAME.
+           MOVE "9(3)"          TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-3.
+           MOVE LENGTH OF G-3   TO WS-CAP-LEN.
+           MOVE X-3 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2103-EXIT.
+           EXIT.
+       2104-DUMP-G4.
            CALL "dump" USING G-4.
+           MOVE "G-4"           TO WS-CAP-NAME.
+           MOVE "9(4)"          TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-4.
+           MOVE LENGTH OF G-4   TO WS-CAP-LEN.
+           MOVE X-4 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2104-EXIT.
+           EXIT.
+       2105-DUMP-G5.
            CALL "dump" USING G-5.
+           MOVE "G-5"           TO WS-CAP-NAME.
+           MOVE "9(5)"          TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-5.
+           MOVE LENGTH OF G-5   TO WS-CAP-LEN.
+           MOVE X-5 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2105-EXIT.
+           EXIT.
+       2106-DUMP-G6.
            CALL "dump" USING G-6.
+           MOVE "G-6"           TO WS-CAP-NAME.
+           MOVE "9(6)"          TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-6.
+           MOVE LENGTH OF G-6   TO WS-CAP-LEN.
+           MOVE X-6 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2106-EXIT.
+           EXIT.
+       2107-DUMP-G7.
            CALL "dump" USING G-7.
+           MOVE "G-7"           TO WS-CAP-NAME.
+           MOVE "9(7)"          TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-7.
+           MOVE LENGTH OF G-7   TO WS-CAP-LEN.
+           MOVE X-7 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2107-EXIT.
+           EXIT.
+       2108-DUMP-G8.
            CALL "dump" USING G-8.
+           MOVE "G-8"           TO WS-CAP-NAME.
+           MOVE "9(8)"          TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-8.
+           MOVE LENGTH OF G-8   TO WS-CAP-LEN.
+           MOVE X-8 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2108-EXIT.
+           EXIT.
+       2109-DUMP-G9.
            CALL "dump" USING G-9.
+           MOVE "G-9"           TO WS-CAP-NAME.
+           MOVE "9(9)"          TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-9.
+           MOVE LENGTH OF G-9   TO WS-CAP-LEN.
+           MOVE X-9 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2109-EXIT.
+           EXIT.
+       2110-DUMP-G10.
            CALL "dump" USING G-10.
+           MOVE "G-10"          TO WS-CAP-NAME.
+           MOVE "9(10)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-10.
+           MOVE LENGTH OF G-10  TO WS-CAP-LEN.
+           MOVE X-10 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2110-EXIT.
+           EXIT.
+       2111-DUMP-G11.
            CALL "dump" USING G-11.
+           MOVE "G-11"          TO WS-CAP-NAME.
+           MOVE "9(11)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-11.
+           MOVE LENGTH OF G-11  TO WS-CAP-LEN.
+           MOVE X-11 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2111-EXIT.
+           EXIT.
+       2112-DUMP-G12.
            CALL "dump" USING G-12.
+           MOVE "G-12"          TO WS-CAP-NAME.
+           MOVE "9(12)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-12.
+           MOVE LENGTH OF G-12  TO WS-CAP-LEN.
+           MOVE X-12 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2112-EXIT.
+           EXIT.
+       2113-DUMP-G13.
            CALL "dump" USING G-13.
+           MOVE "G-13"          TO WS-CAP-NAME.
+           MOVE "9(13)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-13.
+           MOVE LENGTH OF G-13  TO WS-CAP-LEN.
+           MOVE X-13 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2113-EXIT.
+           EXIT.
+       2114-DUMP-G14.
            CALL "dump" USING G-14.
+           MOVE "G-14"          TO WS-CAP-NAME.
+           MOVE "9(14)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-14.
+           MOVE LENGTH OF G-14  TO WS-CAP-LEN.
+           MOVE X-14 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2114-EXIT.
+           EXIT.
+       2115-DUMP-G15.
            CALL "dump" USING G-15.
+           MOVE "G-15"          TO WS-CAP-NAME.
+           MOVE "9(15)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-15.
+           MOVE LENGTH OF G-15  TO WS-CAP-LEN.
+           MOVE X-15 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2115-EXIT.
+           EXIT.
+       2116-DUMP-G16.
            CALL "dump" USING G-16.
+           MOVE "G-16"          TO WS-CAP-NAME.
+           MOVE "9(16)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-16.
+           MOVE LENGTH OF G-16  TO WS-CAP-LEN.
+           MOVE X-16 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2116-EXIT.
+           EXIT.
+       2117-DUMP-G17.
            CALL "dump" USING G-17.
+           MOVE "G-17"          TO WS-CAP-NAME.
+           MOVE "9(17)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-17.
+           MOVE LENGTH OF G-17  TO WS-CAP-LEN.
+           MOVE X-17 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2117-EXIT.
+           EXIT.
+       2118-DUMP-G18.
            CALL "dump" USING G-18.
+           MOVE "G-18"          TO WS-CAP-NAME.
+           MOVE "9(18)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-18.
+           MOVE LENGTH OF G-18  TO WS-CAP-LEN.
+           MOVE X-18 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2118-EXIT.
+           EXIT.
+       2119-DUMP-G19.
+           CALL "dump" USING G-19.
+           MOVE "G-19"          TO WS-CAP-NAME.
+           MOVE "9(19)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-19.
+           MOVE LENGTH OF G-19  TO WS-CAP-LEN.
+           MOVE X-19 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2119-EXIT.
+           EXIT.
+       2120-DUMP-G20.
+           CALL "dump" USING G-20.
+           MOVE "G-20"          TO WS-CAP-NAME.
+           MOVE "9(20)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-20.
+           MOVE LENGTH OF G-20  TO WS-CAP-LEN.
+           MOVE X-20 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2120-EXIT.
+           EXIT.
+       2121-DUMP-G21.
+           CALL "dump" USING G-21.
+           MOVE "G-21"          TO WS-CAP-NAME.
+           MOVE "9(21)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-21.
+           MOVE LENGTH OF G-21  TO WS-CAP-LEN.
+           MOVE X-21 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2121-EXIT.
+           EXIT.
+       2122-DUMP-G22.
+           CALL "dump" USING G-22.
+           MOVE "G-22"          TO WS-CAP-NAME.
+           MOVE "9(22)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-22.
+           MOVE LENGTH OF G-22  TO WS-CAP-LEN.
+           MOVE X-22 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2122-EXIT.
+           EXIT.
+       2123-DUMP-G23.
+           CALL "dump" USING G-23.
+           MOVE "G-23"          TO WS-CAP-NAME.
+           MOVE "9(23)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-23.
+           MOVE LENGTH OF G-23  TO WS-CAP-LEN.
+           MOVE X-23 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2123-EXIT.
+           EXIT.
+       2124-DUMP-G24.
+           CALL "dump" USING G-24.
+           MOVE "G-24"          TO WS-CAP-NAME.
+           MOVE "9(24)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-24.
+           MOVE LENGTH OF G-24  TO WS-CAP-LEN.
+           MOVE X-24 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2124-EXIT.
+           EXIT.
+       2125-DUMP-G25.
+           CALL "dump" USING G-25.
+           MOVE "G-25"          TO WS-CAP-NAME.
+           MOVE "9(25)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-25.
+           MOVE LENGTH OF G-25  TO WS-CAP-LEN.
+           MOVE X-25 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2125-EXIT.
+           EXIT.
+       2126-DUMP-G26.
+           CALL "dump" USING G-26.
+           MOVE "G-26"          TO WS-CAP-NAME.
+           MOVE "9(26)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-26.
+           MOVE LENGTH OF G-26  TO WS-CAP-LEN.
+           MOVE X-26 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2126-EXIT.
+           EXIT.
+       2127-DUMP-G27.
+           CALL "dump" USING G-27.
+           MOVE "G-27"          TO WS-CAP-NAME.
+           MOVE "9(27)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-27.
+           MOVE LENGTH OF G-27  TO WS-CAP-LEN.
+           MOVE X-27 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2127-EXIT.
+           EXIT.
+       2128-DUMP-G28.
+           CALL "dump" USING G-28.
+           MOVE "G-28"          TO WS-CAP-NAME.
+           MOVE "9(28)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-28.
+           MOVE LENGTH OF G-28  TO WS-CAP-LEN.
+           MOVE X-28 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2128-EXIT.
+           EXIT.
+       2129-DUMP-G29.
+           CALL "dump" USING G-29.
+           MOVE "G-29"          TO WS-CAP-NAME.
+           MOVE "9(29)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-29.
+           MOVE LENGTH OF G-29  TO WS-CAP-LEN.
+           MOVE X-29 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2129-EXIT.
+           EXIT.
+       2130-DUMP-G30.
+           CALL "dump" USING G-30.
+           MOVE "G-30"          TO WS-CAP-NAME.
+           MOVE "9(30)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-30.
+           MOVE LENGTH OF G-30  TO WS-CAP-LEN.
+           MOVE X-30 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2130-EXIT.
+           EXIT.
+       2131-DUMP-G31.
+           CALL "dump" USING G-31.
+           MOVE "G-31"          TO WS-CAP-NAME.
+           MOVE "9(31)"         TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-31.
+           MOVE LENGTH OF G-31  TO WS-CAP-LEN.
+           MOVE X-31 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2131-EXIT.
+           EXIT.
+       2132-DUMP-GS1.
            CALL "dump" USING G-S1.
+           MOVE "G-S1"          TO WS-CAP-NAME.
+           MOVE "S9(1)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S1.
+           MOVE LENGTH OF G-S1  TO WS-CAP-LEN.
+           MOVE X-S1 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2132-EXIT.
+           EXIT.
+       2133-DUMP-GS2.
            CALL "dump" USING G-S2.
+           MOVE "G-S2"          TO WS-CAP-NAME.
+           MOVE "S9(2)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S2.
+           MOVE LENGTH OF G-S2  TO WS-CAP-LEN.
+           MOVE X-S2 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2133-EXIT.
+           EXIT.
+       2134-DUMP-GS3.
            CALL "dump" USING G-S3.
+           MOVE "G-S3"          TO WS-CAP-NAME.
+           MOVE "S9(3)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S3.
+           MOVE LENGTH OF G-S3  TO WS-CAP-LEN.
+           MOVE X-S3 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2134-EXIT.
+           EXIT.
+       2135-DUMP-GS4.
            CALL "dump" USING G-S4.
+           MOVE "G-S4"          TO WS-CAP-NAME.
+           MOVE "S9(4)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S4.
+           MOVE LENGTH OF G-S4  TO WS-CAP-LEN.
+           MOVE X-S4 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2135-EXIT.
+           EXIT.
+       2136-DUMP-GS5.
            CALL "dump" USING G-S5.
+           MOVE "G-S5"          TO WS-CAP-NAME.
+           MOVE "S9(5)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S5.
+           MOVE LENGTH OF G-S5  TO WS-CAP-LEN.
+           MOVE X-S5 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2136-EXIT.
+           EXIT.
+       2137-DUMP-GS6.
            CALL "dump" USING G-S6.
+           MOVE "G-S6"          TO WS-CAP-NAME.
+           MOVE "S9(6)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S6.
+           MOVE LENGTH OF G-S6  TO WS-CAP-LEN.
+           MOVE X-S6 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2137-EXIT.
+           EXIT.
+       2138-DUMP-GS7.
            CALL "dump" USING G-S7.
+           MOVE "G-S7"          TO WS-CAP-NAME.
+           MOVE "S9(7)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S7.
+           MOVE LENGTH OF G-S7  TO WS-CAP-LEN.
+           MOVE X-S7 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2138-EXIT.
+           EXIT.
+       2139-DUMP-GS8.
            CALL "dump" USING G-S8.
+           MOVE "G-S8"          TO WS-CAP-NAME.
+           MOVE "S9(8)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S8.
+           MOVE LENGTH OF G-S8  TO WS-CAP-LEN.
+           MOVE X-S8 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2139-EXIT.
+           EXIT.
+       2140-DUMP-GS9.
            CALL "dump" USING G-S9.
+           MOVE "G-S9"          TO WS-CAP-NAME.
+           MOVE "S9(9)"         TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S9.
+           MOVE LENGTH OF G-S9  TO WS-CAP-LEN.
+           MOVE X-S9 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2140-EXIT.
+           EXIT.
+       2141-DUMP-GS10.
            CALL "dump" USING G-S10.
+           MOVE "G-S10"         TO WS-CAP-NAME.
+           MOVE "S9(10)"        TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S10.
+           MOVE LENGTH OF G-S10 TO WS-CAP-LEN.
+           MOVE X-S10 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2141-EXIT.
+           EXIT.
+       2142-DUMP-GS11.
            CALL "dump" USING G-S11.
+           MOVE "G-S11"         TO WS-CAP-NAME.
+           MOVE "S9(11)"        TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S11.
+           MOVE LENGTH OF G-S11 TO WS-CAP-LEN.
+           MOVE X-S11 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2142-EXIT.
+           EXIT.
+       2143-DUMP-GS12.
            CALL "dump" USING G-S12.
+           MOVE "G-S12"         TO WS-CAP-NAME.
+           MOVE "S9(12)"        TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S12.
+           MOVE LENGTH OF G-S12 TO WS-CAP-LEN.
+           MOVE X-S12 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2143-EXIT.
+           EXIT.
+       2144-DUMP-GS13.
            CALL "dump" USING G-S13.
+           MOVE "G-S13"         TO WS-CAP-NAME.
+           MOVE "S9(13)"        TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S13.
+           MOVE LENGTH OF G-S13 TO WS-CAP-LEN.
+           MOVE X-S13 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2144-EXIT.
+           EXIT.
+       2145-DUMP-GS14.
            CALL "dump" USING G-S14.
+           MOVE "G-S14"         TO WS-CAP-NAME.
+           MOVE "S9(14)"        TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S14.
+           MOVE LENGTH OF G-S14 TO WS-CAP-LEN.
+           MOVE X-S14 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2145-EXIT.
+           EXIT.
+       2146-DUMP-GS15.
            CALL "dump" USING G-S15.
+           MOVE "G-S15"         TO WS-CAP-NAME.
+           MOVE "S9(15)"        TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S15.
+           MOVE LENGTH OF G-S15 TO WS-CAP-LEN.
+           MOVE X-S15 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2146-EXIT.
+           EXIT.
+       2147-DUMP-GS16.
            CALL "dump" USING G-S16.
+           MOVE "G-S16"         TO WS-CAP-NAME.
+           MOVE "S9(16)"        TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S16.
+           MOVE LENGTH OF G-S16 TO WS-CAP-LEN.
+           MOVE X-S16 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2147-EXIT.
+           EXIT.
+       2148-DUMP-GS17.
            CALL "dump" USING G-S17.
+           MOVE "G-S17"         TO WS-CAP-NAME.
+           MOVE "S9(17)"        TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S17.
+           MOVE LENGTH OF G-S17 TO WS-CAP-LEN.
+           MOVE X-S17 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2148-EXIT.
+           EXIT.
+       2149-DUMP-GS18.
            CALL "dump" USING G-S18.
-           INITIALIZE X-1.    CALL "dump" USING G-1.
-           INITIALIZE X-2.    CALL "dump" USING G-2.
-           INITIALIZE X-3.    CALL "dump" USING G-3.
-           INITIALIZE X-4.    CALL "dump" USING G-4.
-           INITIALIZE X-5.    CALL "dump" USING G-5.
-           INITIALIZE X-6.    CALL "dump" USING G-6.
-           INITIALIZE X-7.    CALL "dump" USING G-7.
-           INITIALIZE X-8.    CALL "dump" USING G-8.
-           INITIALIZE X-9.    CALL "dump" USING G-9.
-           INITIALIZE X-10.   CALL "dump" USING G-10.
-           INITIALIZE X-11.   CALL "dump" USING G-11.
-           INITIALIZE X-12.   CALL "dump" USING G-12.
-           INITIALIZE X-13.   CALL "dump" USING G-13.
-           INITIALIZE X-14.   CALL "dump" USING G-14.
-           INITIALIZE X-15.   CALL "dump" USING G-15.
-           INITIALIZE X-16.   CALL "dump" USING G-16.
-           INITIALIZE X-17.   CALL "dump" USING G-17.
-           INITIALIZE X-18.   CALL "dump" USING G-18.
-           INITIALIZE X-S1.   CALL "dump" USING G-S1.
-           INITIALIZE X-S2.   CALL "dump" USING G-S2.
-           INITIALIZE X-S3.   CALL "dump" USING G-S3.
-           INITIALIZE X-S4.   CALL "dump" USING G-S4.
-           INITIALIZE X-S5.   CALL "dump" USING G-S5.
-           INITIALIZE X-S6.   CALL "dump" USING G-S6.
-           INITIALIZE X-S7.   CALL "dump" USING G-S7.
-           INITIALIZE X-S8.   CALL "dump" USING G-S8.
-           INITIALIZE X-S9.   CALL "dump" USING G-S9.
-           INITIALIZE X-S10.  CALL "dump" USING G-S10.
-           INITIALIZE X-S11.  CALL "dump" USING G-S11.
-           INITIALIZE X-S12.  CALL "dump" USING G-S12.
-           INITIALIZE X-S13.  CALL "dump" USING G-S13.
-           INITIALIZE X-S14.  CALL "dump" USING G-S14.
-           INITIALIZE X-S15.  CALL "dump" USING G-S15.
-           INITIALIZE X-S16.  CALL "dump" USING G-S16.
-           INITIALIZE X-S17.  CALL "dump" USING G-S17.
-           INITIALIZE X-S18.  CALL "dump" USING G-S18.
-           MOVE ZERO TO X-1.    CALL "dump" USING G-1.
-           MOVE ZERO TO X-2.    CALL "dump" USING G-2.
-           MOVE ZERO TO X-3.    CALL "dump" USING G-3.
-           MOVE ZERO TO X-4.    CALL "dump" USING G-4.
-           MOVE ZERO TO X-5.    CALL "dump" USING G-5.
-           MOVE ZERO TO X-6.    CALL "dump" USING G-6.
-           MOVE ZERO TO X-7.    CALL "dump" USING G-7.
-           MOVE ZERO TO X-8.    CALL "dump" USING G-8.
-           MOVE ZERO TO X-9.    CALL "dump" USING G-9.
-           MOVE ZERO TO X-10.   CALL "dump" USING G-10.
-           MOVE ZERO TO X-11.   CALL "dump" USING G-11.
-           MOVE ZERO TO X-12.   CALL "dump" USING G-12.
-           MOVE ZERO TO X-13.   CALL "dump" USING G-13.
-           MOVE ZERO TO X-14.   CALL "dump" USING G-14.
-           MOVE ZERO TO X-15.   CALL "dump" USING G-15.
-           MOVE ZERO TO X-16.   CALL "dump" USING G-16.
-           MOVE ZERO TO X-17.   CALL "dump" USING G-17.
-           MOVE ZERO TO X-18.   CALL "dump" USING G-18.
-           MOVE ZERO TO X-S1.   CALL "dump" USING G-S1.
-           MOVE ZERO TO X-S2.   CALL "dump" USING G-S2.
-           MOVE ZERO TO X-S3.   CALL "dump" USING G-S3.
-           MOVE ZERO TO X-S4.   CALL "dump" USING G-S4.
-           MOVE ZERO TO X-S5.   CALL "dump" USING G-S5.
-           MOVE ZERO TO X-S6.   CALL "dump" USING G-S6.
-           MOVE ZERO TO X-S7.   CALL "dump" USING G-S7.
-           MOVE ZERO TO X-S8.   CALL "dump" USING G-S8.
-           MOVE ZERO TO X-S9.   CALL "dump" USING G-S9.
-           MOVE ZERO TO X-S10.  CALL "dump" USING G-S10.
-           MOVE ZERO TO X-S11.  CALL "dump" USING G-S11.
-           MOVE ZERO TO X-S12.  CALL "dump" USING G-S12.
-           MOVE ZERO TO X-S13.  CALL "dump" USING G-S13.
-           MOVE ZERO TO X-S14.  CALL "dump" USING G-S14.
-           MOVE ZERO TO X-S15.  CALL "dump" USING G-S15.
-           MOVE ZERO TO X-S16.  CALL "dump" USING G-S16.
-           MOVE ZERO TO X-S17.  CALL "dump" USING G-S17.
-           MOVE ZERO TO X-S18.  CALL "dump" USING G-S18.
-           STOP RUN.
+           MOVE "G-S18"         TO WS-CAP-NAME.
+           MOVE "S9(18)"        TO WS-CAP-PIC.
+           MOVE WS-BUILD-USAGE       TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S18.
+           MOVE LENGTH OF G-S18 TO WS-CAP-LEN.
+           MOVE X-S18 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2149-EXIT.
+           EXIT.
+       2150-DUMP-GS19.
+           CALL "dump" USING G-S19.
+           MOVE "G-S19"         TO WS-CAP-NAME.
+           MOVE "S9(19)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S19.
+           MOVE LENGTH OF G-S19 TO WS-CAP-LEN.
+           MOVE X-S19 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2150-EXIT.
+           EXIT.
+       2151-DUMP-GS20.
+           CALL "dump" USING G-S20.
+           MOVE "G-S20"         TO WS-CAP-NAME.
+           MOVE "S9(20)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S20.
+           MOVE LENGTH OF G-S20 TO WS-CAP-LEN.
+           MOVE X-S20 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2151-EXIT.
+           EXIT.
+       2152-DUMP-GS21.
+           CALL "dump" USING G-S21.
+           MOVE "G-S21"         TO WS-CAP-NAME.
+           MOVE "S9(21)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S21.
+           MOVE LENGTH OF G-S21 TO WS-CAP-LEN.
+           MOVE X-S21 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2152-EXIT.
+           EXIT.
+       2153-DUMP-GS22.
+           CALL "dump" USING G-S22.
+           MOVE "G-S22"         TO WS-CAP-NAME.
+           MOVE "S9(22)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S22.
+           MOVE LENGTH OF G-S22 TO WS-CAP-LEN.
+           MOVE X-S22 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2153-EXIT.
+           EXIT.
+       2154-DUMP-GS23.
+           CALL "dump" USING G-S23.
+           MOVE "G-S23"         TO WS-CAP-NAME.
+           MOVE "S9(23)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S23.
+           MOVE LENGTH OF G-S23 TO WS-CAP-LEN.
+           MOVE X-S23 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2154-EXIT.
+           EXIT.
+       2155-DUMP-GS24.
+           CALL "dump" USING G-S24.
+           MOVE "G-S24"         TO WS-CAP-NAME.
+           MOVE "S9(24)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S24.
+           MOVE LENGTH OF G-S24 TO WS-CAP-LEN.
+           MOVE X-S24 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2155-EXIT.
+           EXIT.
+       2156-DUMP-GS25.
+           CALL "dump" USING G-S25.
+           MOVE "G-S25"         TO WS-CAP-NAME.
+           MOVE "S9(25)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S25.
+           MOVE LENGTH OF G-S25 TO WS-CAP-LEN.
+           MOVE X-S25 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2156-EXIT.
+           EXIT.
+       2157-DUMP-GS26.
+           CALL "dump" USING G-S26.
+           MOVE "G-S26"         TO WS-CAP-NAME.
+           MOVE "S9(26)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S26.
+           MOVE LENGTH OF G-S26 TO WS-CAP-LEN.
+           MOVE X-S26 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2157-EXIT.
+           EXIT.
+       2158-DUMP-GS27.
+           CALL "dump" USING G-S27.
+           MOVE "G-S27"         TO WS-CAP-NAME.
+           MOVE "S9(27)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S27.
+           MOVE LENGTH OF G-S27 TO WS-CAP-LEN.
+           MOVE X-S27 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2158-EXIT.
+           EXIT.
+       2159-DUMP-GS28.
+           CALL "dump" USING G-S28.
+           MOVE "G-S28"         TO WS-CAP-NAME.
+           MOVE "S9(28)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S28.
+           MOVE LENGTH OF G-S28 TO WS-CAP-LEN.
+           MOVE X-S28 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2159-EXIT.
+           EXIT.
+       2160-DUMP-GS29.
+           CALL "dump" USING G-S29.
+           MOVE "G-S29"         TO WS-CAP-NAME.
+           MOVE "S9(29)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S29.
+           MOVE LENGTH OF G-S29 TO WS-CAP-LEN.
+           MOVE X-S29 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2160-EXIT.
+           EXIT.
+       2161-DUMP-GS30.
+           CALL "dump" USING G-S30.
+           MOVE "G-S30"         TO WS-CAP-NAME.
+           MOVE "S9(30)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S30.
+           MOVE LENGTH OF G-S30 TO WS-CAP-LEN.
+           MOVE X-S30 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2161-EXIT.
+           EXIT.
+       2162-DUMP-GS31.
+           CALL "dump" USING G-S31.
+           MOVE "G-S31"         TO WS-CAP-NAME.
+           MOVE "S9(31)"        TO WS-CAP-PIC.
+           MOVE "COMP-3"             TO WS-CAP-USAGE.
+           SET WS-CAP-PTR TO ADDRESS OF G-S31.
+           MOVE LENGTH OF G-S31 TO WS-CAP-LEN.
+           MOVE X-S31 TO WS-CAP-DECIMAL.
+           PERFORM 4000-CAPTURE-DUMP THRU 4000-EXIT.
+       2162-EXIT.
+           EXIT.
+      *
+      * 3000-RUN-SELECTED-USAGE applies the USAGE code picked up by
+      * 1000-SELECT-USAGE across the pre-compiled G-1 thru G-18
+      * layouts for that usage (see DMPUSG copybook), so any of the
+      * supported vendor storage formats can be exercised at run
+      * time from the same "prog" executable.
+      *
+       3000-RUN-SELECTED-USAGE.
+           EVALUATE WS-USAGE-CODE
+               WHEN "DISPLAY"
+                   PERFORM 3110-DUMP-DY THRU 3110-EXIT
+               WHEN "COMP"
+                   PERFORM 3120-DUMP-CO THRU 3120-EXIT
+               WHEN "COMP-4"
+                   PERFORM 3120-DUMP-CO THRU 3120-EXIT
+               WHEN "COMP-3"
+                   PERFORM 3130-DUMP-C3 THRU 3130-EXIT
+               WHEN "PACKED-DECIMAL"
+                   PERFORM 3130-DUMP-C3 THRU 3130-EXIT
+               WHEN "COMP-5"
+                   PERFORM 3140-DUMP-C5 THRU 3140-EXIT
+               WHEN "COMP-6"
+                   PERFORM 3150-DUMP-C6 THRU 3150-EXIT
+               WHEN OTHER
+                   DISPLAY "UNSUPPORTED USAGE CODE: " WS-USAGE-CODE
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+      *
+      * 3110-DUMP-DY thru 3150-DUMP-C6 each run all three states
+      * (VALUE, INITIALIZE, MOVE ZERO) against the pre-compiled G-1
+      * thru G-18 layouts for one USAGE, the same 18-groups-by-3-
+      * states walk 2000-RUN-MATRIX drives off GRP-TABLE -- driven
+      * here off WS-SEL-IDX/WS-SEL-STATE-IDX instead, since DMPUSG's
+      * pre-compiled groups are not in GRP-TABLE.  Each top-level
+      * paragraph's x1x1-RUN-ONE-xx-GROUP/x1x2-RUN-ONE-xx-STATE walk
+      * the loop generically; x1x9-DISPATCH-xx is the one place left
+      * that has to name a specific G-n-xx/X-n-xx pair, the same
+      * division of labor 2020-DISPATCH-GROUP uses.
+      *
+       3110-DUMP-DY.
+           MOVE 1 TO WS-SEL-IDX.
+           PERFORM 3111-RUN-ONE-DY-GROUP THRU 3111-EXIT
+               UNTIL WS-SEL-IDX > 18.
+       3110-EXIT.
+           EXIT.
+       3111-RUN-ONE-DY-GROUP.
+           MOVE 1 TO WS-SEL-STATE-IDX.
+           PERFORM 3112-RUN-ONE-DY-STATE THRU 3112-EXIT
+               UNTIL WS-SEL-STATE-IDX > 3.
+           ADD 1 TO WS-SEL-IDX.
+       3111-EXIT.
+           EXIT.
+       3112-RUN-ONE-DY-STATE.
+           PERFORM 3119-DISPATCH-DY THRU 3119-EXIT.
+           ADD 1 TO WS-SEL-STATE-IDX.
+       3112-EXIT.
+           EXIT.
+       3119-DISPATCH-DY.
+           EVALUATE WS-SEL-IDX
+               WHEN 1
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-1-DY
+                       WHEN 3
+                           MOVE ZERO TO X-1-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-1-DY
+               WHEN 2
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-2-DY
+                       WHEN 3
+                           MOVE ZERO TO X-2-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-2-DY
+               WHEN 3
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-3-DY
+                       WHEN 3
+                           MOVE ZERO TO X-3-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-3-DY
+               WHEN 4
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-4-DY
+                       WHEN 3
+                           MOVE ZERO TO X-4-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-4-DY
+               WHEN 5
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-5-DY
+                       WHEN 3
+                           MOVE ZERO TO X-5-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-5-DY
+               WHEN 6
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-6-DY
+                       WHEN 3
+                           MOVE ZERO TO X-6-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-6-DY
+               WHEN 7
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-7-DY
+                       WHEN 3
+                           MOVE ZERO TO X-7-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-7-DY
+               WHEN 8
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-8-DY
+                       WHEN 3
+                           MOVE ZERO TO X-8-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-8-DY
+               WHEN 9
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-9-DY
+                       WHEN 3
+                           MOVE ZERO TO X-9-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-9-DY
+               WHEN 10
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-10-DY
+                       WHEN 3
+                           MOVE ZERO TO X-10-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-10-DY
+               WHEN 11
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-11-DY
+                       WHEN 3
+                           MOVE ZERO TO X-11-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-11-DY
+               WHEN 12
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-12-DY
+                       WHEN 3
+                           MOVE ZERO TO X-12-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-12-DY
+               WHEN 13
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-13-DY
+                       WHEN 3
+                           MOVE ZERO TO X-13-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-13-DY
+               WHEN 14
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-14-DY
+                       WHEN 3
+                           MOVE ZERO TO X-14-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-14-DY
+               WHEN 15
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-15-DY
+                       WHEN 3
+                           MOVE ZERO TO X-15-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-15-DY
+               WHEN 16
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-16-DY
+                       WHEN 3
+                           MOVE ZERO TO X-16-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-16-DY
+               WHEN 17
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-17-DY
+                       WHEN 3
+                           MOVE ZERO TO X-17-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-17-DY
+               WHEN 18
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-18-DY
+                       WHEN 3
+                           MOVE ZERO TO X-18-DY
+                   END-EVALUATE
+                   CALL "dump" USING G-18-DY
+           END-EVALUATE.
+       3119-EXIT.
+           EXIT.
+       3120-DUMP-CO.
+           MOVE 1 TO WS-SEL-IDX.
+           PERFORM 3121-RUN-ONE-CO-GROUP THRU 3121-EXIT
+               UNTIL WS-SEL-IDX > 18.
+       3120-EXIT.
+           EXIT.
+       3121-RUN-ONE-CO-GROUP.
+           MOVE 1 TO WS-SEL-STATE-IDX.
+           PERFORM 3122-RUN-ONE-CO-STATE THRU 3122-EXIT
+               UNTIL WS-SEL-STATE-IDX > 3.
+           ADD 1 TO WS-SEL-IDX.
+       3121-EXIT.
+           EXIT.
+       3122-RUN-ONE-CO-STATE.
+           PERFORM 3129-DISPATCH-CO THRU 3129-EXIT.
+           ADD 1 TO WS-SEL-STATE-IDX.
+       3122-EXIT.
+           EXIT.
+       3129-DISPATCH-CO.
+           EVALUATE WS-SEL-IDX
+               WHEN 1
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-1-CO
+                       WHEN 3
+                           MOVE ZERO TO X-1-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-1-CO
+               WHEN 2
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-2-CO
+                       WHEN 3
+                           MOVE ZERO TO X-2-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-2-CO
+               WHEN 3
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-3-CO
+                       WHEN 3
+                           MOVE ZERO TO X-3-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-3-CO
+               WHEN 4
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-4-CO
+                       WHEN 3
+                           MOVE ZERO TO X-4-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-4-CO
+               WHEN 5
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-5-CO
+                       WHEN 3
+                           MOVE ZERO TO X-5-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-5-CO
+               WHEN 6
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-6-CO
+                       WHEN 3
+                           MOVE ZERO TO X-6-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-6-CO
+               WHEN 7
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-7-CO
+                       WHEN 3
+                           MOVE ZERO TO X-7-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-7-CO
+               WHEN 8
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-8-CO
+                       WHEN 3
+                           MOVE ZERO TO X-8-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-8-CO
+               WHEN 9
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-9-CO
+                       WHEN 3
+                           MOVE ZERO TO X-9-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-9-CO
+               WHEN 10
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-10-CO
+                       WHEN 3
+                           MOVE ZERO TO X-10-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-10-CO
+               WHEN 11
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-11-CO
+                       WHEN 3
+                           MOVE ZERO TO X-11-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-11-CO
+               WHEN 12
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-12-CO
+                       WHEN 3
+                           MOVE ZERO TO X-12-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-12-CO
+               WHEN 13
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-13-CO
+                       WHEN 3
+                           MOVE ZERO TO X-13-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-13-CO
+               WHEN 14
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-14-CO
+                       WHEN 3
+                           MOVE ZERO TO X-14-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-14-CO
+               WHEN 15
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-15-CO
+                       WHEN 3
+                           MOVE ZERO TO X-15-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-15-CO
+               WHEN 16
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-16-CO
+                       WHEN 3
+                           MOVE ZERO TO X-16-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-16-CO
+               WHEN 17
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-17-CO
+                       WHEN 3
+                           MOVE ZERO TO X-17-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-17-CO
+               WHEN 18
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-18-CO
+                       WHEN 3
+                           MOVE ZERO TO X-18-CO
+                   END-EVALUATE
+                   CALL "dump" USING G-18-CO
+           END-EVALUATE.
+       3129-EXIT.
+           EXIT.
+       3130-DUMP-C3.
+           MOVE 1 TO WS-SEL-IDX.
+           PERFORM 3131-RUN-ONE-C3-GROUP THRU 3131-EXIT
+               UNTIL WS-SEL-IDX > 18.
+       3130-EXIT.
+           EXIT.
+       3131-RUN-ONE-C3-GROUP.
+           MOVE 1 TO WS-SEL-STATE-IDX.
+           PERFORM 3132-RUN-ONE-C3-STATE THRU 3132-EXIT
+               UNTIL WS-SEL-STATE-IDX > 3.
+           ADD 1 TO WS-SEL-IDX.
+       3131-EXIT.
+           EXIT.
+       3132-RUN-ONE-C3-STATE.
+           PERFORM 3139-DISPATCH-C3 THRU 3139-EXIT.
+           ADD 1 TO WS-SEL-STATE-IDX.
+       3132-EXIT.
+           EXIT.
+       3139-DISPATCH-C3.
+           EVALUATE WS-SEL-IDX
+               WHEN 1
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-1-C3
+                       WHEN 3
+                           MOVE ZERO TO X-1-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-1-C3
+               WHEN 2
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-2-C3
+                       WHEN 3
+                           MOVE ZERO TO X-2-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-2-C3
+               WHEN 3
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-3-C3
+                       WHEN 3
+                           MOVE ZERO TO X-3-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-3-C3
+               WHEN 4
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-4-C3
+                       WHEN 3
+                           MOVE ZERO TO X-4-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-4-C3
+               WHEN 5
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-5-C3
+                       WHEN 3
+                           MOVE ZERO TO X-5-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-5-C3
+               WHEN 6
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-6-C3
+                       WHEN 3
+                           MOVE ZERO TO X-6-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-6-C3
+               WHEN 7
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-7-C3
+                       WHEN 3
+                           MOVE ZERO TO X-7-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-7-C3
+               WHEN 8
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-8-C3
+                       WHEN 3
+                           MOVE ZERO TO X-8-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-8-C3
+               WHEN 9
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-9-C3
+                       WHEN 3
+                           MOVE ZERO TO X-9-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-9-C3
+               WHEN 10
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-10-C3
+                       WHEN 3
+                           MOVE ZERO TO X-10-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-10-C3
+               WHEN 11
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-11-C3
+                       WHEN 3
+                           MOVE ZERO TO X-11-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-11-C3
+               WHEN 12
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-12-C3
+                       WHEN 3
+                           MOVE ZERO TO X-12-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-12-C3
+               WHEN 13
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-13-C3
+                       WHEN 3
+                           MOVE ZERO TO X-13-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-13-C3
+               WHEN 14
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-14-C3
+                       WHEN 3
+                           MOVE ZERO TO X-14-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-14-C3
+               WHEN 15
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-15-C3
+                       WHEN 3
+                           MOVE ZERO TO X-15-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-15-C3
+               WHEN 16
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-16-C3
+                       WHEN 3
+                           MOVE ZERO TO X-16-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-16-C3
+               WHEN 17
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-17-C3
+                       WHEN 3
+                           MOVE ZERO TO X-17-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-17-C3
+               WHEN 18
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-18-C3
+                       WHEN 3
+                           MOVE ZERO TO X-18-C3
+                   END-EVALUATE
+                   CALL "dump" USING G-18-C3
+           END-EVALUATE.
+       3139-EXIT.
+           EXIT.
+       3140-DUMP-C5.
+           MOVE 1 TO WS-SEL-IDX.
+           PERFORM 3141-RUN-ONE-C5-GROUP THRU 3141-EXIT
+               UNTIL WS-SEL-IDX > 18.
+       3140-EXIT.
+           EXIT.
+       3141-RUN-ONE-C5-GROUP.
+           MOVE 1 TO WS-SEL-STATE-IDX.
+           PERFORM 3142-RUN-ONE-C5-STATE THRU 3142-EXIT
+               UNTIL WS-SEL-STATE-IDX > 3.
+           ADD 1 TO WS-SEL-IDX.
+       3141-EXIT.
+           EXIT.
+       3142-RUN-ONE-C5-STATE.
+           PERFORM 3149-DISPATCH-C5 THRU 3149-EXIT.
+           ADD 1 TO WS-SEL-STATE-IDX.
+       3142-EXIT.
+           EXIT.
+       3149-DISPATCH-C5.
+           EVALUATE WS-SEL-IDX
+               WHEN 1
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-1-C5
+                       WHEN 3
+                           MOVE ZERO TO X-1-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-1-C5
+               WHEN 2
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-2-C5
+                       WHEN 3
+                           MOVE ZERO TO X-2-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-2-C5
+               WHEN 3
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-3-C5
+                       WHEN 3
+                           MOVE ZERO TO X-3-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-3-C5
+               WHEN 4
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-4-C5
+                       WHEN 3
+                           MOVE ZERO TO X-4-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-4-C5
+               WHEN 5
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-5-C5
+                       WHEN 3
+                           MOVE ZERO TO X-5-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-5-C5
+               WHEN 6
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-6-C5
+                       WHEN 3
+                           MOVE ZERO TO X-6-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-6-C5
+               WHEN 7
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-7-C5
+                       WHEN 3
+                           MOVE ZERO TO X-7-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-7-C5
+               WHEN 8
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-8-C5
+                       WHEN 3
+                           MOVE ZERO TO X-8-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-8-C5
+               WHEN 9
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-9-C5
+                       WHEN 3
+                           MOVE ZERO TO X-9-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-9-C5
+               WHEN 10
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-10-C5
+                       WHEN 3
+                           MOVE ZERO TO X-10-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-10-C5
+               WHEN 11
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-11-C5
+                       WHEN 3
+                           MOVE ZERO TO X-11-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-11-C5
+               WHEN 12
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-12-C5
+                       WHEN 3
+                           MOVE ZERO TO X-12-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-12-C5
+               WHEN 13
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-13-C5
+                       WHEN 3
+                           MOVE ZERO TO X-13-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-13-C5
+               WHEN 14
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-14-C5
+                       WHEN 3
+                           MOVE ZERO TO X-14-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-14-C5
+               WHEN 15
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-15-C5
+                       WHEN 3
+                           MOVE ZERO TO X-15-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-15-C5
+               WHEN 16
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-16-C5
+                       WHEN 3
+                           MOVE ZERO TO X-16-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-16-C5
+               WHEN 17
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-17-C5
+                       WHEN 3
+                           MOVE ZERO TO X-17-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-17-C5
+               WHEN 18
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-18-C5
+                       WHEN 3
+                           MOVE ZERO TO X-18-C5
+                   END-EVALUATE
+                   CALL "dump" USING G-18-C5
+           END-EVALUATE.
+       3149-EXIT.
+           EXIT.
+       3150-DUMP-C6.
+           MOVE 1 TO WS-SEL-IDX.
+           PERFORM 3151-RUN-ONE-C6-GROUP THRU 3151-EXIT
+               UNTIL WS-SEL-IDX > 18.
+       3150-EXIT.
+           EXIT.
+       3151-RUN-ONE-C6-GROUP.
+           MOVE 1 TO WS-SEL-STATE-IDX.
+           PERFORM 3152-RUN-ONE-C6-STATE THRU 3152-EXIT
+               UNTIL WS-SEL-STATE-IDX > 3.
+           ADD 1 TO WS-SEL-IDX.
+       3151-EXIT.
+           EXIT.
+       3152-RUN-ONE-C6-STATE.
+           PERFORM 3159-DISPATCH-C6 THRU 3159-EXIT.
+           ADD 1 TO WS-SEL-STATE-IDX.
+       3152-EXIT.
+           EXIT.
+       3159-DISPATCH-C6.
+           EVALUATE WS-SEL-IDX
+               WHEN 1
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-1-C6
+                       WHEN 3
+                           MOVE ZERO TO X-1-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-1-C6
+               WHEN 2
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-2-C6
+                       WHEN 3
+                           MOVE ZERO TO X-2-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-2-C6
+               WHEN 3
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-3-C6
+                       WHEN 3
+                           MOVE ZERO TO X-3-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-3-C6
+               WHEN 4
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-4-C6
+                       WHEN 3
+                           MOVE ZERO TO X-4-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-4-C6
+               WHEN 5
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-5-C6
+                       WHEN 3
+                           MOVE ZERO TO X-5-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-5-C6
+               WHEN 6
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-6-C6
+                       WHEN 3
+                           MOVE ZERO TO X-6-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-6-C6
+               WHEN 7
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-7-C6
+                       WHEN 3
+                           MOVE ZERO TO X-7-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-7-C6
+               WHEN 8
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-8-C6
+                       WHEN 3
+                           MOVE ZERO TO X-8-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-8-C6
+               WHEN 9
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-9-C6
+                       WHEN 3
+                           MOVE ZERO TO X-9-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-9-C6
+               WHEN 10
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-10-C6
+                       WHEN 3
+                           MOVE ZERO TO X-10-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-10-C6
+               WHEN 11
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-11-C6
+                       WHEN 3
+                           MOVE ZERO TO X-11-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-11-C6
+               WHEN 12
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-12-C6
+                       WHEN 3
+                           MOVE ZERO TO X-12-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-12-C6
+               WHEN 13
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-13-C6
+                       WHEN 3
+                           MOVE ZERO TO X-13-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-13-C6
+               WHEN 14
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-14-C6
+                       WHEN 3
+                           MOVE ZERO TO X-14-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-14-C6
+               WHEN 15
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-15-C6
+                       WHEN 3
+                           MOVE ZERO TO X-15-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-15-C6
+               WHEN 16
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-16-C6
+                       WHEN 3
+                           MOVE ZERO TO X-16-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-16-C6
+               WHEN 17
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-17-C6
+                       WHEN 3
+                           MOVE ZERO TO X-17-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-17-C6
+               WHEN 18
+                   EVALUATE WS-SEL-STATE-IDX
+                       WHEN 2
+                           INITIALIZE X-18-C6
+                       WHEN 3
+                           MOVE ZERO TO X-18-C6
+                   END-EVALUATE
+                   CALL "dump" USING G-18-C6
+           END-EVALUATE.
+       3159-EXIT.
+           EXIT.
+      *
+      * 4000-CAPTURE-DUMP writes one CMP-RECORD to DMPCMP for the
+      * field whose name/PIC/USAGE the caller loaded into WS-CAP-NAME,
+      * WS-CAP-PIC and WS-CAP-USAGE, and whose bytes start at
+      * WS-CAP-PTR.  WS-CAP-LEN is the group's total length including
+      * its trailing PIC X(18) FILLER, so WS-NUM-LEN (the real field's
+      * length) is derived once here and captures only those bytes --
+      * CMP-BYTE-LEN and CMP-HEX-BYTES report the real field, not the
+      * padded group, and every paragraph this calls (5000-RECONCILE,
+      * 4100-WRITE-REPORT-LINE) reuses the same WS-NUM-LEN instead of
+      * re-deriving it.  Generic over any field size so one routine
+      * serves every G-n/G-Sn group.
+      *
+       4000-CAPTURE-DUMP.
+           MOVE SPACE TO CMP-RECORD.
+           MOVE WS-CAP-NAME TO CMP-FIELD-NAME.
+           MOVE WS-CAP-PIC  TO CMP-PIC-CLAUSE.
+           MOVE WS-CAP-USAGE TO CMP-USAGE.
+           COMPUTE WS-NUM-LEN = WS-CAP-LEN - 18.
+           MOVE WS-NUM-LEN  TO CMP-BYTE-LEN.
+           MOVE SPACE TO CMP-HEX-BYTES.
+           MOVE 1 TO WS-HEX-POS.
+           MOVE 1 TO WS-BYTE-IDX.
+           PERFORM 4010-CAPTURE-BYTE THRU 4010-EXIT
+               WS-NUM-LEN TIMES.
+           PERFORM 5000-RECONCILE THRU 5000-EXIT.
+           PERFORM 5100-ANNOTATE-SIGN THRU 5100-EXIT.
+           WRITE CMP-RECORD.
+           PERFORM 4100-WRITE-REPORT-LINE THRU 4100-EXIT.
+       4000-EXIT.
+           EXIT.
+      *
+      * 4100-WRITE-REPORT-LINE writes one DMPRPT line for the field
+      * just captured -- name, PIC clause, USAGE, decimal value (set
+      * by the calling 21nn-DUMP-Gn paragraph into WS-CAP-DECIMAL) and
+      * the numeric portion of the hex bytes 4010-CAPTURE-BYTE just
+      * built, side by side for migration sign-off.
+      *
+       4100-WRITE-REPORT-LINE.
+           MOVE SPACE TO RPT-RECORD.
+           MOVE WS-CAP-NAME     TO RPT-NAME.
+           MOVE WS-CAP-PIC      TO RPT-PIC.
+           MOVE WS-CAP-USAGE    TO RPT-USAGE.
+           MOVE WS-CAP-DECIMAL  TO RPT-DECIMAL.
+           MOVE SPACE TO RPT-HEX.
+           MOVE CMP-HEX-BYTES (1:WS-NUM-LEN * 2) TO RPT-HEX.
+           WRITE RPT-RECORD.
+       4100-EXIT.
+           EXIT.
+      *
+      * 4010-CAPTURE-BYTE converts the byte at WS-CAP-PTR to a two
+      * character hex pair, appends it to CMP-HEX-BYTES and advances
+      * WS-CAP-PTR to the next byte.
+      *
+       4010-CAPTURE-BYTE.
+           SET ADDRESS OF WS-ONE-BYTE TO WS-CAP-PTR.
+           COMPUTE WS-BYTE-ORD = FUNCTION ORD(WS-ONE-BYTE) - 1.
+           DIVIDE WS-BYTE-ORD BY 16
+               GIVING WS-HI-NIBBLE REMAINDER WS-LO-NIBBLE.
+           ADD 1 TO WS-HI-NIBBLE GIVING WS-HEX-SUB1.
+           ADD 1 TO WS-LO-NIBBLE GIVING WS-HEX-SUB2.
+           STRING HEX-DIGIT(WS-HEX-SUB1) HEX-DIGIT(WS-HEX-SUB2)
+               DELIMITED BY SIZE INTO CMP-HEX-BYTES
+               WITH POINTER WS-HEX-POS
+           END-STRING.
+           SET WS-CAP-PTR UP BY 1.
+           ADD 1 TO WS-BYTE-IDX.
+       4010-EXIT.
+           EXIT.
+      *
+      * 5000-RECONCILE looks the field just captured up in XREF-TABLE
+      * by name and USAGE and compares the bytes just dumped (already
+      * trimmed of the trailing PIC X(18) FILLER every G-n/G-Sn group
+      * carries, by 4000-CAPTURE-DUMP) against XREF-MVS-HEX, the byte
+      * pattern that field is expected to dump to on the target
+      * mainframe platform.  COMP-5 is reversed end for end first, by
+      * 5010-SWAP-BYTE-ORDER, since it is native (little-endian) byte
+      * order on this GnuCOBOL/Linux build but big-endian on MVS --
+      * comparing the raw bytes as captured would flag every COMP-5
+      * field as a MISMATCH even when the value itself agrees.  Only
+      * COMP-3 and COMP-5 have reference entries -- DISPLAY, COMP,
+      * COMP-6 and the 19-31 digit groups are flagged N/A rather than
+      * MATCH or MISMATCH.  PACKED-DECIMAL is COMP-3 under another
+      * name (same as 5100-ANNOTATE-SIGN and dmplkup.cob already
+      * treat it), so it is normalized to "COMP-3" in WS-RECON-USAGE
+      * before the gate and the XREF-TABLE lookup, since XREF-TABLE
+      * itself only ever stores entries under the name "COMP-3".
+      *
+       5000-RECONCILE.
+           MOVE "N/A     " TO CMP-MATCH-FLAG.
+           MOVE "N" TO WS-XREF-FOUND.
+           MOVE WS-CAP-USAGE TO WS-RECON-USAGE.
+           IF WS-RECON-USAGE = "PACKED-DECIMAL"
+               MOVE "COMP-3" TO WS-RECON-USAGE
+           END-IF.
+           IF WS-RECON-USAGE = "COMP-3" OR WS-RECON-USAGE = "COMP-5"
+               SET XREF-IDX TO 1
+               SEARCH XREF-ENTRY
+                   AT END
+                       MOVE "N" TO WS-XREF-FOUND
+                   WHEN XREF-NAME(XREF-IDX) = WS-CAP-NAME
+                       AND XREF-USAGE(XREF-IDX) = WS-RECON-USAGE
+                       MOVE "Y" TO WS-XREF-FOUND
+               END-SEARCH
+               IF XREF-WAS-FOUND
+                   MOVE SPACE TO WS-RECON-HEX
+                   MOVE CMP-HEX-BYTES (1:WS-NUM-LEN * 2) TO WS-RECON-HEX
+                   IF WS-CAP-USAGE = "COMP-5"
+                       PERFORM 5010-SWAP-BYTE-ORDER THRU 5010-EXIT
+                   END-IF
+                   IF XREF-MVS-HEX(XREF-IDX) (1:WS-NUM-LEN * 2) =
+                           WS-RECON-HEX (1:WS-NUM-LEN * 2)
+                       MOVE "MATCH   " TO CMP-MATCH-FLAG
+                   ELSE
+                       MOVE "MISMATCH" TO CMP-MATCH-FLAG
+                       MOVE "Y" TO WS-RUN-FAILED
+                   END-IF
+               END-IF
+           END-IF.
+       5000-EXIT.
+           EXIT.
+      *
+      * 5010-SWAP-BYTE-ORDER reverses the byte order of the WS-NUM-LEN
+      * bytes just moved into WS-RECON-HEX -- byte 1 swaps with the
+      * last byte, byte 2 with the second-to-last, and so on -- so a
+      * native little-endian COMP-5 capture lines up with XREF-MVS-
+      * HEX's big-endian reference pattern for the same value.
+      *
+       5010-SWAP-BYTE-ORDER.
+           COMPUTE WS-SWAP-COUNT = WS-NUM-LEN / 2.
+           MOVE 1 TO WS-SWAP-IDX.
+           PERFORM 5020-SWAP-ONE-BYTE THRU 5020-EXIT
+               WS-SWAP-COUNT TIMES.
+       5010-EXIT.
+           EXIT.
+      *
+      * 5020-SWAP-ONE-BYTE exchanges the hex byte pair WS-SWAP-IDX
+      * bytes in from the front of WS-RECON-HEX with its mirror-image
+      * byte pair counted in from the back, one byte pair per call.
+      *
+       5020-SWAP-ONE-BYTE.
+           COMPUTE WS-SWAP-POS-A = (WS-SWAP-IDX - 1) * 2 + 1.
+           COMPUTE WS-SWAP-POS-B = (WS-NUM-LEN - WS-SWAP-IDX) * 2 + 1.
+           MOVE WS-RECON-HEX (WS-SWAP-POS-A:2) TO WS-SWAP-TEMP.
+           MOVE WS-RECON-HEX (WS-SWAP-POS-B:2) TO
+               WS-RECON-HEX (WS-SWAP-POS-A:2).
+           MOVE WS-SWAP-TEMP TO WS-RECON-HEX (WS-SWAP-POS-B:2).
+           ADD 1 TO WS-SWAP-IDX.
+       5020-EXIT.
+           EXIT.
+      *
+      * 5100-ANNOTATE-SIGN labels CMP-SIGN-CONV with the sign
+      * convention WS-CAP-USAGE applies to the field just captured,
+      * so a vendor file that is landing negative amounts wrong can
+      * be traced straight to the sign rule in play instead of
+      * someone having to remember it by USAGE.  Only the signed
+      * G-Sn groups carry a sign to represent; unsigned G-n groups
+      * are labelled N/A.
+      *
+       5100-ANNOTATE-SIGN.
+           MOVE SPACE TO CMP-SIGN-CONV.
+           IF WS-CAP-NAME (1:3) = "G-S"
+               EVALUATE WS-CAP-USAGE
+                   WHEN "DISPLAY"
+                       MOVE "TRAILING OVERPUNCH"
+                           TO CMP-SIGN-CONV
+                   WHEN "COMP-3"
+                       MOVE "PACKED SIGN NIBBLE"
+                           TO CMP-SIGN-CONV
+                   WHEN "PACKED-DECIMAL"
+                       MOVE "PACKED SIGN NIBBLE"
+                           TO CMP-SIGN-CONV
+                   WHEN "COMP"
+                       MOVE "BINARY TWOS-COMPLEMENT"
+                           TO CMP-SIGN-CONV
+                   WHEN "COMP-4"
+                       MOVE "BINARY TWOS-COMPLEMENT"
+                           TO CMP-SIGN-CONV
+                   WHEN "COMP-5"
+                       MOVE "BINARY TWOS-COMPLEMENT"
+                           TO CMP-SIGN-CONV
+                   WHEN "COMP-6"
+                       MOVE "UNSIGNED PACKED (NONE)"
+                           TO CMP-SIGN-CONV
+                   WHEN OTHER
+                       MOVE "UNKNOWN" TO CMP-SIGN-CONV
+               END-EVALUATE
+           ELSE
+               MOVE "N/A (UNSIGNED)" TO CMP-SIGN-CONV
+           END-IF.
+       5100-EXIT.
+           EXIT.
+      *
+      * 9000-LOAD-XREF-TABLE populates XREF-TABLE (see DMPXREF copy-
+      * book) with the mainframe-expected byte pattern for every
+      * COMP-3 and COMP-5 G-n/G-Sn field, captured once from a known-
+      * good run and hand-verified against the packed-decimal and
+      * binary storage rules, so 5000-RECONCILE has something to
+      * check this run's captured bytes against.
+      *
+       9000-LOAD-XREF-TABLE.
+           MOVE "G-1" TO XREF-NAME(1).
+           MOVE "COMP-3" TO XREF-USAGE(1).
+           MOVE "1F" TO XREF-MVS-HEX(1).
+           MOVE "G-1" TO XREF-NAME(2).
+           MOVE "COMP-5" TO XREF-USAGE(2).
+           MOVE "01" TO XREF-MVS-HEX(2).
+           MOVE "G-2" TO XREF-NAME(3).
+           MOVE "COMP-3" TO XREF-USAGE(3).
+           MOVE "012F" TO XREF-MVS-HEX(3).
+           MOVE "G-2" TO XREF-NAME(4).
+           MOVE "COMP-5" TO XREF-USAGE(4).
+           MOVE "0C" TO XREF-MVS-HEX(4).
+           MOVE "G-3" TO XREF-NAME(5).
+           MOVE "COMP-3" TO XREF-USAGE(5).
+           MOVE "123F" TO XREF-MVS-HEX(5).
+           MOVE "G-3" TO XREF-NAME(6).
+           MOVE "COMP-5" TO XREF-USAGE(6).
+           MOVE "007B" TO XREF-MVS-HEX(6).
+           MOVE "G-4" TO XREF-NAME(7).
+           MOVE "COMP-3" TO XREF-USAGE(7).
+           MOVE "01234F" TO XREF-MVS-HEX(7).
+           MOVE "G-4" TO XREF-NAME(8).
+           MOVE "COMP-5" TO XREF-USAGE(8).
+           MOVE "04D2" TO XREF-MVS-HEX(8).
+           MOVE "G-5" TO XREF-NAME(9).
+           MOVE "COMP-3" TO XREF-USAGE(9).
+           MOVE "12345F" TO XREF-MVS-HEX(9).
+           MOVE "G-5" TO XREF-NAME(10).
+           MOVE "COMP-5" TO XREF-USAGE(10).
+           MOVE "00003039" TO XREF-MVS-HEX(10).
+           MOVE "G-6" TO XREF-NAME(11).
+           MOVE "COMP-3" TO XREF-USAGE(11).
+           MOVE "0123456F" TO XREF-MVS-HEX(11).
+           MOVE "G-6" TO XREF-NAME(12).
+           MOVE "COMP-5" TO XREF-USAGE(12).
+           MOVE "0001E240" TO XREF-MVS-HEX(12).
+           MOVE "G-7" TO XREF-NAME(13).
+           MOVE "COMP-3" TO XREF-USAGE(13).
+           MOVE "1234567F" TO XREF-MVS-HEX(13).
+           MOVE "G-7" TO XREF-NAME(14).
+           MOVE "COMP-5" TO XREF-USAGE(14).
+           MOVE "0012D687" TO XREF-MVS-HEX(14).
+           MOVE "G-8" TO XREF-NAME(15).
+           MOVE "COMP-3" TO XREF-USAGE(15).
+           MOVE "012345678F" TO XREF-MVS-HEX(15).
+           MOVE "G-8" TO XREF-NAME(16).
+           MOVE "COMP-5" TO XREF-USAGE(16).
+           MOVE "00BC614E" TO XREF-MVS-HEX(16).
+           MOVE "G-9" TO XREF-NAME(17).
+           MOVE "COMP-3" TO XREF-USAGE(17).
+           MOVE "123456789F" TO XREF-MVS-HEX(17).
+           MOVE "G-9" TO XREF-NAME(18).
+           MOVE "COMP-5" TO XREF-USAGE(18).
+           MOVE "075BCD15" TO XREF-MVS-HEX(18).
+           MOVE "G-10" TO XREF-NAME(19).
+           MOVE "COMP-3" TO XREF-USAGE(19).
+           MOVE "01234567890F" TO XREF-MVS-HEX(19).
+           MOVE "G-10" TO XREF-NAME(20).
+           MOVE "COMP-5" TO XREF-USAGE(20).
+           MOVE "00000000499602D2" TO XREF-MVS-HEX(20).
+           MOVE "G-11" TO XREF-NAME(21).
+           MOVE "COMP-3" TO XREF-USAGE(21).
+           MOVE "12345678901F" TO XREF-MVS-HEX(21).
+           MOVE "G-11" TO XREF-NAME(22).
+           MOVE "COMP-5" TO XREF-USAGE(22).
+           MOVE "00000002DFDC1C35" TO XREF-MVS-HEX(22).
+           MOVE "G-12" TO XREF-NAME(23).
+           MOVE "COMP-3" TO XREF-USAGE(23).
+           MOVE "0123456789012F" TO XREF-MVS-HEX(23).
+           MOVE "G-12" TO XREF-NAME(24).
+           MOVE "COMP-5" TO XREF-USAGE(24).
+           MOVE "0000001CBE991A14" TO XREF-MVS-HEX(24).
+           MOVE "G-13" TO XREF-NAME(25).
+           MOVE "COMP-3" TO XREF-USAGE(25).
+           MOVE "1234567890123F" TO XREF-MVS-HEX(25).
+           MOVE "G-13" TO XREF-NAME(26).
+           MOVE "COMP-5" TO XREF-USAGE(26).
+           MOVE "0000011F71FB04CB" TO XREF-MVS-HEX(26).
+           MOVE "G-14" TO XREF-NAME(27).
+           MOVE "COMP-3" TO XREF-USAGE(27).
+           MOVE "012345678901234F" TO XREF-MVS-HEX(27).
+           MOVE "G-14" TO XREF-NAME(28).
+           MOVE "COMP-5" TO XREF-USAGE(28).
+           MOVE "00000B3A73CE2FF2" TO XREF-MVS-HEX(28).
+           MOVE "G-15" TO XREF-NAME(29).
+           MOVE "COMP-3" TO XREF-USAGE(29).
+           MOVE "123456789012345F" TO XREF-MVS-HEX(29).
+           MOVE "G-15" TO XREF-NAME(30).
+           MOVE "COMP-5" TO XREF-USAGE(30).
+           MOVE "00007048860DDF79" TO XREF-MVS-HEX(30).
+           MOVE "G-16" TO XREF-NAME(31).
+           MOVE "COMP-3" TO XREF-USAGE(31).
+           MOVE "01234567890123456F" TO XREF-MVS-HEX(31).
+           MOVE "G-16" TO XREF-NAME(32).
+           MOVE "COMP-5" TO XREF-USAGE(32).
+           MOVE "000462D53C8ABAC0" TO XREF-MVS-HEX(32).
+           MOVE "G-17" TO XREF-NAME(33).
+           MOVE "COMP-3" TO XREF-USAGE(33).
+           MOVE "12345678901234567F" TO XREF-MVS-HEX(33).
+           MOVE "G-17" TO XREF-NAME(34).
+           MOVE "COMP-5" TO XREF-USAGE(34).
+           MOVE "002BDC545D6B4B87" TO XREF-MVS-HEX(34).
+           MOVE "G-18" TO XREF-NAME(35).
+           MOVE "COMP-3" TO XREF-USAGE(35).
+           MOVE "0123456789012345678F" TO XREF-MVS-HEX(35).
+           MOVE "G-18" TO XREF-NAME(36).
+           MOVE "COMP-5" TO XREF-USAGE(36).
+           MOVE "01B69B4BA630F34E" TO XREF-MVS-HEX(36).
+           MOVE "G-S1" TO XREF-NAME(37).
+           MOVE "COMP-3" TO XREF-USAGE(37).
+           MOVE "1D" TO XREF-MVS-HEX(37).
+           MOVE "G-S1" TO XREF-NAME(38).
+           MOVE "COMP-5" TO XREF-USAGE(38).
+           MOVE "FF" TO XREF-MVS-HEX(38).
+           MOVE "G-S2" TO XREF-NAME(39).
+           MOVE "COMP-3" TO XREF-USAGE(39).
+           MOVE "012D" TO XREF-MVS-HEX(39).
+           MOVE "G-S2" TO XREF-NAME(40).
+           MOVE "COMP-5" TO XREF-USAGE(40).
+           MOVE "F4" TO XREF-MVS-HEX(40).
+           MOVE "G-S3" TO XREF-NAME(41).
+           MOVE "COMP-3" TO XREF-USAGE(41).
+           MOVE "123D" TO XREF-MVS-HEX(41).
+           MOVE "G-S3" TO XREF-NAME(42).
+           MOVE "COMP-5" TO XREF-USAGE(42).
+           MOVE "FF85" TO XREF-MVS-HEX(42).
+           MOVE "G-S4" TO XREF-NAME(43).
+           MOVE "COMP-3" TO XREF-USAGE(43).
+           MOVE "01234D" TO XREF-MVS-HEX(43).
+           MOVE "G-S4" TO XREF-NAME(44).
+           MOVE "COMP-5" TO XREF-USAGE(44).
+           MOVE "FB2E" TO XREF-MVS-HEX(44).
+           MOVE "G-S5" TO XREF-NAME(45).
+           MOVE "COMP-3" TO XREF-USAGE(45).
+           MOVE "12345D" TO XREF-MVS-HEX(45).
+           MOVE "G-S5" TO XREF-NAME(46).
+           MOVE "COMP-5" TO XREF-USAGE(46).
+           MOVE "FFFFCFC7" TO XREF-MVS-HEX(46).
+           MOVE "G-S6" TO XREF-NAME(47).
+           MOVE "COMP-3" TO XREF-USAGE(47).
+           MOVE "0123456D" TO XREF-MVS-HEX(47).
+           MOVE "G-S6" TO XREF-NAME(48).
+           MOVE "COMP-5" TO XREF-USAGE(48).
+           MOVE "FFFE1DC0" TO XREF-MVS-HEX(48).
+           MOVE "G-S7" TO XREF-NAME(49).
+           MOVE "COMP-3" TO XREF-USAGE(49).
+           MOVE "1234567D" TO XREF-MVS-HEX(49).
+           MOVE "G-S7" TO XREF-NAME(50).
+           MOVE "COMP-5" TO XREF-USAGE(50).
+           MOVE "FFED2979" TO XREF-MVS-HEX(50).
+           MOVE "G-S8" TO XREF-NAME(51).
+           MOVE "COMP-3" TO XREF-USAGE(51).
+           MOVE "012345678D" TO XREF-MVS-HEX(51).
+           MOVE "G-S8" TO XREF-NAME(52).
+           MOVE "COMP-5" TO XREF-USAGE(52).
+           MOVE "FF439EB2" TO XREF-MVS-HEX(52).
+           MOVE "G-S9" TO XREF-NAME(53).
+           MOVE "COMP-3" TO XREF-USAGE(53).
+           MOVE "123456789D" TO XREF-MVS-HEX(53).
+           MOVE "G-S9" TO XREF-NAME(54).
+           MOVE "COMP-5" TO XREF-USAGE(54).
+           MOVE "F8A432EB" TO XREF-MVS-HEX(54).
+           MOVE "G-S10" TO XREF-NAME(55).
+           MOVE "COMP-3" TO XREF-USAGE(55).
+           MOVE "01234567890D" TO XREF-MVS-HEX(55).
+           MOVE "G-S10" TO XREF-NAME(56).
+           MOVE "COMP-5" TO XREF-USAGE(56).
+           MOVE "FFFFFFFFB669FD2E" TO XREF-MVS-HEX(56).
+           MOVE "G-S11" TO XREF-NAME(57).
+           MOVE "COMP-3" TO XREF-USAGE(57).
+           MOVE "12345678901D" TO XREF-MVS-HEX(57).
+           MOVE "G-S11" TO XREF-NAME(58).
+           MOVE "COMP-5" TO XREF-USAGE(58).
+           MOVE "FFFFFFFD2023E3CB" TO XREF-MVS-HEX(58).
+           MOVE "G-S12" TO XREF-NAME(59).
+           MOVE "COMP-3" TO XREF-USAGE(59).
+           MOVE "0123456789012D" TO XREF-MVS-HEX(59).
+           MOVE "G-S12" TO XREF-NAME(60).
+           MOVE "COMP-5" TO XREF-USAGE(60).
+           MOVE "FFFFFFE34166E5EC" TO XREF-MVS-HEX(60).
+           MOVE "G-S13" TO XREF-NAME(61).
+           MOVE "COMP-3" TO XREF-USAGE(61).
+           MOVE "1234567890123D" TO XREF-MVS-HEX(61).
+           MOVE "G-S13" TO XREF-NAME(62).
+           MOVE "COMP-5" TO XREF-USAGE(62).
+           MOVE "FFFFFEE08E04FB35" TO XREF-MVS-HEX(62).
+           MOVE "G-S14" TO XREF-NAME(63).
+           MOVE "COMP-3" TO XREF-USAGE(63).
+           MOVE "012345678901234D" TO XREF-MVS-HEX(63).
+           MOVE "G-S14" TO XREF-NAME(64).
+           MOVE "COMP-5" TO XREF-USAGE(64).
+           MOVE "FFFFF4C58C31D00E" TO XREF-MVS-HEX(64).
+           MOVE "G-S15" TO XREF-NAME(65).
+           MOVE "COMP-3" TO XREF-USAGE(65).
+           MOVE "123456789012345D" TO XREF-MVS-HEX(65).
+           MOVE "G-S15" TO XREF-NAME(66).
+           MOVE "COMP-5" TO XREF-USAGE(66).
+           MOVE "FFFF8FB779F22087" TO XREF-MVS-HEX(66).
+           MOVE "G-S16" TO XREF-NAME(67).
+           MOVE "COMP-3" TO XREF-USAGE(67).
+           MOVE "01234567890123456D" TO XREF-MVS-HEX(67).
+           MOVE "G-S16" TO XREF-NAME(68).
+           MOVE "COMP-5" TO XREF-USAGE(68).
+           MOVE "FFFB9D2AC3754540" TO XREF-MVS-HEX(68).
+           MOVE "G-S17" TO XREF-NAME(69).
+           MOVE "COMP-3" TO XREF-USAGE(69).
+           MOVE "12345678901234567D" TO XREF-MVS-HEX(69).
+           MOVE "G-S17" TO XREF-NAME(70).
+           MOVE "COMP-5" TO XREF-USAGE(70).
+           MOVE "FFD423ABA294B479" TO XREF-MVS-HEX(70).
+           MOVE "G-S18" TO XREF-NAME(71).
+           MOVE "COMP-3" TO XREF-USAGE(71).
+           MOVE "0123456789012345678D" TO XREF-MVS-HEX(71).
+           MOVE "G-S18" TO XREF-NAME(72).
+           MOVE "COMP-5" TO XREF-USAGE(72).
+           MOVE "FE4964B459CF0CB2" TO XREF-MVS-HEX(72).
+       9000-EXIT.
+           EXIT.
+      *
+      * 9100-LOAD-GROUP-TABLE loads GRP-TABLE with the name of every
+      * G-n/G-Sn group in the full @USAGE@ matrix, in 2101-DUMP-G1
+      * thru 2162-DUMP-GS31 order, so 2000-RUN-MATRIX can drive the
+      * group/state matrix from a loop instead of one hand-copied
+      * block per group per state.
+      *
+       9100-LOAD-GROUP-TABLE.
+           MOVE "G-1       " TO GRP-NAME(1).
+           MOVE "G-2       " TO GRP-NAME(2).
+           MOVE "G-3       " TO GRP-NAME(3).
+           MOVE "G-4       " TO GRP-NAME(4).
+           MOVE "G-5       " TO GRP-NAME(5).
+           MOVE "G-6       " TO GRP-NAME(6).
+           MOVE "G-7       " TO GRP-NAME(7).
+           MOVE "G-8       " TO GRP-NAME(8).
+           MOVE "G-9       " TO GRP-NAME(9).
+           MOVE "G-10      " TO GRP-NAME(10).
+           MOVE "G-11      " TO GRP-NAME(11).
+           MOVE "G-12      " TO GRP-NAME(12).
+           MOVE "G-13      " TO GRP-NAME(13).
+           MOVE "G-14      " TO GRP-NAME(14).
+           MOVE "G-15      " TO GRP-NAME(15).
+           MOVE "G-16      " TO GRP-NAME(16).
+           MOVE "G-17      " TO GRP-NAME(17).
+           MOVE "G-18      " TO GRP-NAME(18).
+           MOVE "G-19      " TO GRP-NAME(19).
+           MOVE "G-20      " TO GRP-NAME(20).
+           MOVE "G-21      " TO GRP-NAME(21).
+           MOVE "G-22      " TO GRP-NAME(22).
+           MOVE "G-23      " TO GRP-NAME(23).
+           MOVE "G-24      " TO GRP-NAME(24).
+           MOVE "G-25      " TO GRP-NAME(25).
+           MOVE "G-26      " TO GRP-NAME(26).
+           MOVE "G-27      " TO GRP-NAME(27).
+           MOVE "G-28      " TO GRP-NAME(28).
+           MOVE "G-29      " TO GRP-NAME(29).
+           MOVE "G-30      " TO GRP-NAME(30).
+           MOVE "G-31      " TO GRP-NAME(31).
+           MOVE "G-S1      " TO GRP-NAME(32).
+           MOVE "G-S2      " TO GRP-NAME(33).
+           MOVE "G-S3      " TO GRP-NAME(34).
+           MOVE "G-S4      " TO GRP-NAME(35).
+           MOVE "G-S5      " TO GRP-NAME(36).
+           MOVE "G-S6      " TO GRP-NAME(37).
+           MOVE "G-S7      " TO GRP-NAME(38).
+           MOVE "G-S8      " TO GRP-NAME(39).
+           MOVE "G-S9      " TO GRP-NAME(40).
+           MOVE "G-S10     " TO GRP-NAME(41).
+           MOVE "G-S11     " TO GRP-NAME(42).
+           MOVE "G-S12     " TO GRP-NAME(43).
+           MOVE "G-S13     " TO GRP-NAME(44).
+           MOVE "G-S14     " TO GRP-NAME(45).
+           MOVE "G-S15     " TO GRP-NAME(46).
+           MOVE "G-S16     " TO GRP-NAME(47).
+           MOVE "G-S17     " TO GRP-NAME(48).
+           MOVE "G-S18     " TO GRP-NAME(49).
+           MOVE "G-S19     " TO GRP-NAME(50).
+           MOVE "G-S20     " TO GRP-NAME(51).
+           MOVE "G-S21     " TO GRP-NAME(52).
+           MOVE "G-S22     " TO GRP-NAME(53).
+           MOVE "G-S23     " TO GRP-NAME(54).
+           MOVE "G-S24     " TO GRP-NAME(55).
+           MOVE "G-S25     " TO GRP-NAME(56).
+           MOVE "G-S26     " TO GRP-NAME(57).
+           MOVE "G-S27     " TO GRP-NAME(58).
+           MOVE "G-S28     " TO GRP-NAME(59).
+           MOVE "G-S29     " TO GRP-NAME(60).
+           MOVE "G-S30     " TO GRP-NAME(61).
+           MOVE "G-S31     " TO GRP-NAME(62).
+       9100-EXIT.
+           EXIT.
+      *
+      * 9600-WRITE-AUDIT-RECORD appends one permanent DMPAUDIT record
+      * at the end of the run -- date, time, the operator or job ID
+      * that ran it, the compile-time and runtime-selected USAGE both
+      * under test, and PASS/FAIL as set by 5000-RECONCILE -- so a
+      * compliance reviewer has a running history of every
+      * verification run without having to keep the console trace or
+      * DMPCMP file from each one.  The operator or job ID is supplied
+      * the same way a PARM= value would reach a cataloged procedure
+      * on the mainframe -- as this job's command line -- defaulting
+      * to UNKNOWN when the job was run with none.
+      *
+       9600-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-TIME FROM TIME.
+           ACCEPT WS-AUD-OPERATOR FROM COMMAND-LINE.
+           IF WS-AUD-OPERATOR = SPACE
+               MOVE "UNKNOWN" TO WS-AUD-OPERATOR
+           END-IF.
+           MOVE WS-AUD-DATE     TO AUD-DATE.
+           MOVE WS-AUD-TIME     TO AUD-TIME.
+           MOVE WS-AUD-OPERATOR TO AUD-OPERATOR.
+           MOVE WS-BUILD-USAGE  TO AUD-USAGE.
+           MOVE WS-USAGE-CODE   TO AUD-RUNTIME-USAGE.
+           IF RUN-HAS-FAILED
+               MOVE "FAIL" TO AUD-RESULT
+           ELSE
+               MOVE "PASS" TO AUD-RESULT
+           END-IF.
+           WRITE AUD-RECORD.
+       9600-EXIT.
+           EXIT.
