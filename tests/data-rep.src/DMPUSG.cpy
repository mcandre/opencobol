@@ -0,0 +1,664 @@
+      * ---------------------------------------------------------------
+      * DMPUSG - multi-usage G-1 .. G-18 layouts, one compiled copy of
+      * each digit size per supported USAGE, so a single executable can
+      * switch usages at run time without being recompiled.  Pulled in
+      * wherever the run-time usage-selection logic is needed.
+      * ---------------------------------------------------------------
+       01 G-1-DY.
+         02 X-1-DY        PIC 9(1) VALUE 1
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-2-DY.
+         02 X-2-DY        PIC 9(2) VALUE 12
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-3-DY.
+         02 X-3-DY        PIC 9(3) VALUE 123
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-4-DY.
+         02 X-4-DY        PIC 9(4) VALUE 1234
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-5-DY.
+         02 X-5-DY        PIC 9(5) VALUE 12345
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-6-DY.
+         02 X-6-DY        PIC 9(6) VALUE 123456
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-7-DY.
+         02 X-7-DY        PIC 9(7) VALUE 1234567
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-8-DY.
+         02 X-8-DY        PIC 9(8) VALUE 12345678
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-9-DY.
+         02 X-9-DY        PIC 9(9) VALUE 123456789
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-10-DY.
+         02 X-10-DY       PIC 9(10) VALUE 1234567890
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-11-DY.
+         02 X-11-DY       PIC 9(11) VALUE 12345678901
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-12-DY.
+         02 X-12-DY       PIC 9(12) VALUE 123456789012
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-13-DY.
+         02 X-13-DY       PIC 9(13) VALUE 1234567890123
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-14-DY.
+         02 X-14-DY       PIC 9(14) VALUE 12345678901234
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-15-DY.
+         02 X-15-DY       PIC 9(15) VALUE 123456789012345
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-16-DY.
+         02 X-16-DY       PIC 9(16) VALUE 1234567890123456
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-17-DY.
+         02 X-17-DY       PIC 9(17) VALUE 12345678901234567
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-18-DY.
+         02 X-18-DY       PIC 9(18) VALUE 123456789012345678
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-1-CO.
+         02 X-1-CO        PIC 9(1) VALUE 1
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-2-CO.
+         02 X-2-CO        PIC 9(2) VALUE 12
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-3-CO.
+         02 X-3-CO        PIC 9(3) VALUE 123
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-4-CO.
+         02 X-4-CO        PIC 9(4) VALUE 1234
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-5-CO.
+         02 X-5-CO        PIC 9(5) VALUE 12345
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-6-CO.
+         02 X-6-CO        PIC 9(6) VALUE 123456
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-7-CO.
+         02 X-7-CO        PIC 9(7) VALUE 1234567
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-8-CO.
+         02 X-8-CO        PIC 9(8) VALUE 12345678
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-9-CO.
+         02 X-9-CO        PIC 9(9) VALUE 123456789
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-10-CO.
+         02 X-10-CO       PIC 9(10) VALUE 1234567890
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-11-CO.
+         02 X-11-CO       PIC 9(11) VALUE 12345678901
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-12-CO.
+         02 X-12-CO       PIC 9(12) VALUE 123456789012
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-13-CO.
+         02 X-13-CO       PIC 9(13) VALUE 1234567890123
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-14-CO.
+         02 X-14-CO       PIC 9(14) VALUE 12345678901234
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-15-CO.
+         02 X-15-CO       PIC 9(15) VALUE 123456789012345
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-16-CO.
+         02 X-16-CO       PIC 9(16) VALUE 1234567890123456
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-17-CO.
+         02 X-17-CO       PIC 9(17) VALUE 12345678901234567
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-18-CO.
+         02 X-18-CO       PIC 9(18) VALUE 123456789012345678
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-1-C3.
+         02 X-1-C3        PIC 9(1) VALUE 1
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-2-C3.
+         02 X-2-C3        PIC 9(2) VALUE 12
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-3-C3.
+         02 X-3-C3        PIC 9(3) VALUE 123
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-4-C3.
+         02 X-4-C3        PIC 9(4) VALUE 1234
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-5-C3.
+         02 X-5-C3        PIC 9(5) VALUE 12345
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-6-C3.
+         02 X-6-C3        PIC 9(6) VALUE 123456
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-7-C3.
+         02 X-7-C3        PIC 9(7) VALUE 1234567
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-8-C3.
+         02 X-8-C3        PIC 9(8) VALUE 12345678
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-9-C3.
+         02 X-9-C3        PIC 9(9) VALUE 123456789
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-10-C3.
+         02 X-10-C3       PIC 9(10) VALUE 1234567890
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-11-C3.
+         02 X-11-C3       PIC 9(11) VALUE 12345678901
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-12-C3.
+         02 X-12-C3       PIC 9(12) VALUE 123456789012
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-13-C3.
+         02 X-13-C3       PIC 9(13) VALUE 1234567890123
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-14-C3.
+         02 X-14-C3       PIC 9(14) VALUE 12345678901234
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-15-C3.
+         02 X-15-C3       PIC 9(15) VALUE 123456789012345
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-16-C3.
+         02 X-16-C3       PIC 9(16) VALUE 1234567890123456
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-17-C3.
+         02 X-17-C3       PIC 9(17) VALUE 12345678901234567
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-18-C3.
+         02 X-18-C3       PIC 9(18) VALUE 123456789012345678
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-1-C5.
+         02 X-1-C5        PIC 9(1) VALUE 1
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-2-C5.
+         02 X-2-C5        PIC 9(2) VALUE 12
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-3-C5.
+         02 X-3-C5        PIC 9(3) VALUE 123
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-4-C5.
+         02 X-4-C5        PIC 9(4) VALUE 1234
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-5-C5.
+         02 X-5-C5        PIC 9(5) VALUE 12345
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-6-C5.
+         02 X-6-C5        PIC 9(6) VALUE 123456
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-7-C5.
+         02 X-7-C5        PIC 9(7) VALUE 1234567
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-8-C5.
+         02 X-8-C5        PIC 9(8) VALUE 12345678
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-9-C5.
+         02 X-9-C5        PIC 9(9) VALUE 123456789
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-10-C5.
+         02 X-10-C5       PIC 9(10) VALUE 1234567890
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-11-C5.
+         02 X-11-C5       PIC 9(11) VALUE 12345678901
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-12-C5.
+         02 X-12-C5       PIC 9(12) VALUE 123456789012
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-13-C5.
+         02 X-13-C5       PIC 9(13) VALUE 1234567890123
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-14-C5.
+         02 X-14-C5       PIC 9(14) VALUE 12345678901234
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-15-C5.
+         02 X-15-C5       PIC 9(15) VALUE 123456789012345
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-16-C5.
+         02 X-16-C5       PIC 9(16) VALUE 1234567890123456
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-17-C5.
+         02 X-17-C5       PIC 9(17) VALUE 12345678901234567
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-18-C5.
+         02 X-18-C5       PIC 9(18) VALUE 123456789012345678
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-1-C6.
+         02 X-1-C6        PIC 9(1) VALUE 1
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-2-C6.
+         02 X-2-C6        PIC 9(2) VALUE 12
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-3-C6.
+         02 X-3-C6        PIC 9(3) VALUE 123
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-4-C6.
+         02 X-4-C6        PIC 9(4) VALUE 1234
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-5-C6.
+         02 X-5-C6        PIC 9(5) VALUE 12345
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-6-C6.
+         02 X-6-C6        PIC 9(6) VALUE 123456
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-7-C6.
+         02 X-7-C6        PIC 9(7) VALUE 1234567
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-8-C6.
+         02 X-8-C6        PIC 9(8) VALUE 12345678
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-9-C6.
+         02 X-9-C6        PIC 9(9) VALUE 123456789
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-10-C6.
+         02 X-10-C6       PIC 9(10) VALUE 1234567890
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-11-C6.
+         02 X-11-C6       PIC 9(11) VALUE 12345678901
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-12-C6.
+         02 X-12-C6       PIC 9(12) VALUE 123456789012
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-13-C6.
+         02 X-13-C6       PIC 9(13) VALUE 1234567890123
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-14-C6.
+         02 X-14-C6       PIC 9(14) VALUE 12345678901234
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-15-C6.
+         02 X-15-C6       PIC 9(15) VALUE 123456789012345
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-16-C6.
+         02 X-16-C6       PIC 9(16) VALUE 1234567890123456
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-17-C6.
+         02 X-17-C6       PIC 9(17) VALUE 12345678901234567
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-18-C6.
+         02 X-18-C6       PIC 9(18) VALUE 123456789012345678
+                        COMP-6.
+         02 FILLER      PIC X(18) VALUE SPACE.
+      * ---------------------------------------------------------------
+      * Signed counterparts of the above -- one compiled G-S1 .. G-S18
+      * per supported USAGE, added for the on-demand single-field
+      * lookup utility (dmplkup) so a signed PIC can be looked up at
+      * run time the same way the unsigned groups above already are.
+      * COMP-6 is IBM's unsigned-packed-decimal usage -- GnuCOBOL
+      * rejects a sign on it (silently storing it as COMP-3 instead),
+      * so there is no G-S*-C6 set here; a signed COMP-6 lookup has
+      * no meaningful answer to give.
+      * ---------------------------------------------------------------
+       01 G-S1-DY.
+         02 X-S1-DY        PIC S9(1) VALUE -1
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S2-DY.
+         02 X-S2-DY        PIC S9(2) VALUE -12
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S3-DY.
+         02 X-S3-DY        PIC S9(3) VALUE -123
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S4-DY.
+         02 X-S4-DY        PIC S9(4) VALUE -1234
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S5-DY.
+         02 X-S5-DY        PIC S9(5) VALUE -12345
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S6-DY.
+         02 X-S6-DY        PIC S9(6) VALUE -123456
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S7-DY.
+         02 X-S7-DY        PIC S9(7) VALUE -1234567
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S8-DY.
+         02 X-S8-DY        PIC S9(8) VALUE -12345678
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S9-DY.
+         02 X-S9-DY        PIC S9(9) VALUE -123456789
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S10-DY.
+         02 X-S10-DY        PIC S9(10) VALUE -1234567890
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S11-DY.
+         02 X-S11-DY        PIC S9(11) VALUE -12345678901
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S12-DY.
+         02 X-S12-DY        PIC S9(12) VALUE -123456789012
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S13-DY.
+         02 X-S13-DY        PIC S9(13) VALUE -1234567890123
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S14-DY.
+         02 X-S14-DY        PIC S9(14) VALUE -12345678901234
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S15-DY.
+         02 X-S15-DY        PIC S9(15) VALUE -123456789012345
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S16-DY.
+         02 X-S16-DY        PIC S9(16) VALUE -1234567890123456
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S17-DY.
+         02 X-S17-DY        PIC S9(17) VALUE -12345678901234567
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S18-DY.
+         02 X-S18-DY        PIC S9(18) VALUE -123456789012345678
+                        DISPLAY.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S1-CO.
+         02 X-S1-CO        PIC S9(1) VALUE -1
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S2-CO.
+         02 X-S2-CO        PIC S9(2) VALUE -12
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S3-CO.
+         02 X-S3-CO        PIC S9(3) VALUE -123
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S4-CO.
+         02 X-S4-CO        PIC S9(4) VALUE -1234
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S5-CO.
+         02 X-S5-CO        PIC S9(5) VALUE -12345
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S6-CO.
+         02 X-S6-CO        PIC S9(6) VALUE -123456
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S7-CO.
+         02 X-S7-CO        PIC S9(7) VALUE -1234567
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S8-CO.
+         02 X-S8-CO        PIC S9(8) VALUE -12345678
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S9-CO.
+         02 X-S9-CO        PIC S9(9) VALUE -123456789
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S10-CO.
+         02 X-S10-CO        PIC S9(10) VALUE -1234567890
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S11-CO.
+         02 X-S11-CO        PIC S9(11) VALUE -12345678901
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S12-CO.
+         02 X-S12-CO        PIC S9(12) VALUE -123456789012
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S13-CO.
+         02 X-S13-CO        PIC S9(13) VALUE -1234567890123
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S14-CO.
+         02 X-S14-CO        PIC S9(14) VALUE -12345678901234
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S15-CO.
+         02 X-S15-CO        PIC S9(15) VALUE -123456789012345
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S16-CO.
+         02 X-S16-CO        PIC S9(16) VALUE -1234567890123456
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S17-CO.
+         02 X-S17-CO        PIC S9(17) VALUE -12345678901234567
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S18-CO.
+         02 X-S18-CO        PIC S9(18) VALUE -123456789012345678
+                        COMP.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S1-C3.
+         02 X-S1-C3        PIC S9(1) VALUE -1
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S2-C3.
+         02 X-S2-C3        PIC S9(2) VALUE -12
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S3-C3.
+         02 X-S3-C3        PIC S9(3) VALUE -123
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S4-C3.
+         02 X-S4-C3        PIC S9(4) VALUE -1234
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S5-C3.
+         02 X-S5-C3        PIC S9(5) VALUE -12345
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S6-C3.
+         02 X-S6-C3        PIC S9(6) VALUE -123456
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S7-C3.
+         02 X-S7-C3        PIC S9(7) VALUE -1234567
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S8-C3.
+         02 X-S8-C3        PIC S9(8) VALUE -12345678
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S9-C3.
+         02 X-S9-C3        PIC S9(9) VALUE -123456789
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S10-C3.
+         02 X-S10-C3        PIC S9(10) VALUE -1234567890
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S11-C3.
+         02 X-S11-C3        PIC S9(11) VALUE -12345678901
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S12-C3.
+         02 X-S12-C3        PIC S9(12) VALUE -123456789012
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S13-C3.
+         02 X-S13-C3        PIC S9(13) VALUE -1234567890123
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S14-C3.
+         02 X-S14-C3        PIC S9(14) VALUE -12345678901234
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S15-C3.
+         02 X-S15-C3        PIC S9(15) VALUE -123456789012345
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S16-C3.
+         02 X-S16-C3        PIC S9(16) VALUE -1234567890123456
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S17-C3.
+         02 X-S17-C3        PIC S9(17) VALUE -12345678901234567
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S18-C3.
+         02 X-S18-C3        PIC S9(18) VALUE -123456789012345678
+                        COMP-3.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S1-C5.
+         02 X-S1-C5        PIC S9(1) VALUE -1
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S2-C5.
+         02 X-S2-C5        PIC S9(2) VALUE -12
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S3-C5.
+         02 X-S3-C5        PIC S9(3) VALUE -123
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S4-C5.
+         02 X-S4-C5        PIC S9(4) VALUE -1234
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S5-C5.
+         02 X-S5-C5        PIC S9(5) VALUE -12345
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S6-C5.
+         02 X-S6-C5        PIC S9(6) VALUE -123456
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S7-C5.
+         02 X-S7-C5        PIC S9(7) VALUE -1234567
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S8-C5.
+         02 X-S8-C5        PIC S9(8) VALUE -12345678
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S9-C5.
+         02 X-S9-C5        PIC S9(9) VALUE -123456789
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S10-C5.
+         02 X-S10-C5        PIC S9(10) VALUE -1234567890
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S11-C5.
+         02 X-S11-C5        PIC S9(11) VALUE -12345678901
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S12-C5.
+         02 X-S12-C5        PIC S9(12) VALUE -123456789012
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S13-C5.
+         02 X-S13-C5        PIC S9(13) VALUE -1234567890123
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S14-C5.
+         02 X-S14-C5        PIC S9(14) VALUE -12345678901234
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S15-C5.
+         02 X-S15-C5        PIC S9(15) VALUE -123456789012345
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S16-C5.
+         02 X-S16-C5        PIC S9(16) VALUE -1234567890123456
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S17-C5.
+         02 X-S17-C5        PIC S9(17) VALUE -12345678901234567
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
+       01 G-S18-C5.
+         02 X-S18-C5        PIC S9(18) VALUE -123456789012345678
+                        COMP-5.
+         02 FILLER      PIC X(18) VALUE SPACE.
